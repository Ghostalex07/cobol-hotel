@@ -8,7 +8,214 @@ CONFIGURATION SECTION.
 SOURCE-COMPUTER. GNU-COBOL.
 OBJECT-COMPUTER. GNU-COBOL.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT F-HAB ASSIGN TO "HAB.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.
+    SELECT F-CLI ASSIGN TO "CLI.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.
+    SELECT F-RES ASSIGN TO "RES.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.
+    SELECT F-SVC ASSIGN TO "SVC.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.
+    SELECT F-CTL ASSIGN TO "CTL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.
+    SELECT F-HIST ASSIGN TO "RESHIST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.
+    SELECT F-FACT ASSIGN TO "FACT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.
+    SELECT F-TEMP ASSIGN TO "TEMP.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.
+    SELECT F-PUNTOS ASSIGN TO "PUNTOS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.
+
 DATA DIVISION.
+FILE SECTION.
+*> ----------------------------------------------------------------
+*> FICHEROS DE PERSISTENCIA ENTRE SESIONES
+*> Un registro de texto por fila de tabla; formato fijo, un fichero
+*> por tabla, igual que TBL-HAB/TBL-CLI/TBL-RES/TBL-SVC en memoria.
+*> ----------------------------------------------------------------
+FD  F-HAB.
+01  FHAB-REC.
+    05 FH-NUM             PIC 9(3).
+    05 FH-PLANTA          PIC 9(1).
+    05 FH-TIPO            PIC X(2).
+    05 FH-TIPO-NOMBRE     PIC X(20).
+    05 FH-PRECIO          PIC 9(6)V99.
+    05 FH-CAP             PIC 9(1).
+    05 FH-ESTADO          PIC X(1).
+    05 FH-DESC            PIC X(45).
+    05 FH-RES-ID          PIC 9(5).
+    05 FH-FUMADOR         PIC X(1).
+    05 FH-ACCESIBLE       PIC X(1).
+    05 FH-VISTA           PIC X(15).
+    05 FH-AMENITIES       PIC X(30).
+    05 FH-LIMPIEZA        PIC X(1).
+
+FD  F-CLI.
+01  FCLI-REC.
+    05 FC-ID              PIC 9(5).
+    05 FC-NOMBRE          PIC X(35).
+    05 FC-APELLIDOS       PIC X(30).
+    05 FC-NOMBRE-COMP     PIC X(50).
+    05 FC-DOC             PIC X(15).
+    05 FC-TEL             PIC X(14).
+    05 FC-EMAIL           PIC X(40).
+    05 FC-PAIS            PIC X(22).
+    05 FC-IDIOMA          PIC X(10).
+    05 FC-CAT             PIC X(1).
+    05 FC-PUNTOS          PIC 9(7).
+    05 FC-ESTANCIAS       PIC 9(4).
+    05 FC-GASTO           PIC 9(10)V99.
+    05 FC-NOCHES-TOTAL    PIC 9(5).
+    05 FC-ACTIVO          PIC X(1).
+    05 FC-FECHA-ALTA      PIC X(10).
+    05 FC-OBSERVACIONES   PIC X(40).
+
+FD  F-RES.
+01  FR-REC.
+    05 FR-ID              PIC 9(5).
+    05 FR-HAB             PIC 9(3).
+    05 FR-CLI-ID           PIC 9(5).
+    05 FR-NOMBRE-CLI      PIC X(50).
+    05 FR-ENTRADA         PIC X(10).
+    05 FR-SALIDA          PIC X(10).
+    05 FR-NOCHES          PIC 9(3).
+    05 FR-ADULTOS         PIC 9(2).
+    05 FR-NINOS           PIC 9(2).
+    05 FR-BEBES           PIC 9(2).
+    05 FR-REGIMEN         PIC X(2).
+    05 FR-PRECIO-HAB      PIC 9(6)V99.
+    05 FR-BASE-HAB        PIC 9(8)V99.
+    05 FR-SUPL-REGIMEN    PIC 9(6)V99.
+    05 FR-SUPL-EXTRA      PIC 9(6)V99.
+    05 FR-DESCUENTO       PIC 9(6)V99.
+    05 FR-IMPORTE-SVC     PIC 9(8)V99.
+    05 FR-BASE-IMPONIBLE  PIC 9(8)V99.
+    05 FR-IVA             PIC 9(6)V99.
+    05 FR-TOTAL           PIC 9(8)V99.
+    05 FR-PAGADO          PIC 9(8)V99.
+    05 FR-PENDIENTE       PIC 9(8)V99.
+    05 FR-ESTADO          PIC X(1).
+    05 FR-PAGADA          PIC X(1).
+    05 FR-CANAL           PIC X(10).
+    05 FR-NOTAS           PIC X(50).
+    05 FR-FECHA-RES       PIC X(10).
+    05 FR-FORMA-PAGO      PIC X(10).
+    05 FR-FECHA-COBRO     PIC X(10).
+    05 FR-GRUPO-ID        PIC 9(5).
+
+FD  F-SVC.
+01  FS-REC.
+    05 FS-ID              PIC 9(5).
+    05 FS-RES-ID          PIC 9(5).
+    05 FS-HAB             PIC 9(3).
+    05 FS-COD             PIC X(2).
+    05 FS-DESC            PIC X(40).
+    05 FS-CANT            PIC 9(3).
+    05 FS-PU              PIC 9(5)V99.
+    05 FS-TOTAL           PIC 9(7)V99.
+    05 FS-FECHA           PIC X(10).
+    05 FS-HORA            PIC X(5).
+
+FD  F-CTL.
+01  FCTL-REC.
+    05 FCTL-N-HAB         PIC 9(3).
+    05 FCTL-N-CLI         PIC 9(3).
+    05 FCTL-N-RES         PIC 9(3).
+    05 FCTL-N-SVC         PIC 9(4).
+    05 FCTL-ID-RES        PIC 9(5).
+    05 FCTL-ID-CLI        PIC 9(5).
+    05 FCTL-ID-SVC        PIC 9(5).
+    05 FCTL-SES-FECHA     PIC X(10).
+    05 FCTL-NUM-FAC       PIC 9(7).
+    05 FCTL-ID-GRUPO      PIC 9(5).
+    05 FCTL-N-TEMP        PIC 9(2).
+
+*> ----------------------------------------------------------------
+*> REGISTRO DE FACTURACION -- numeracion legal, secuencial y sin
+*> huecos; una linea por factura realmente emitida (no por cada
+*> vez que se consulta/reimprime). Fichero de solo adicion.
+*> ----------------------------------------------------------------
+FD  F-FACT.
+01  FA-REC.
+    05 FA-NUM             PIC 9(7).
+    05 FA-RES-ID          PIC 9(5).
+    05 FA-CLI-ID          PIC 9(5).
+    05 FA-NOMBRE-CLI      PIC X(50).
+    05 FA-FECHA           PIC X(10).
+    05 FA-TOTAL           PIC 9(8)V99.
+    05 FA-FORMA-PAGO      PIC X(10).
+
+FD  F-TEMP.
+01  FT-REC.
+    05 FT-TIPO            PIC X(2).
+    05 FT-NOMBRE          PIC X(20).
+    05 FT-INI             PIC X(10).
+    05 FT-FIN             PIC X(10).
+    05 FT-FACTOR          PIC 9V999.
+
+*> ----------------------------------------------------------------
+*> LIBRO DE PUNTOS DE FIDELIZACION -- un apunte por cada movimiento
+*> (ganado en checkout / canjeado), registro de solo anadir, igual
+*> que F-HIST: no se carga en memoria, se consulta bajo demanda.
+*> ----------------------------------------------------------------
+FD  F-PUNTOS.
+01  PT-REC.
+    05 PT-CLI-ID          PIC 9(5).
+    05 PT-FECHA           PIC X(10).
+    05 PT-TIPO            PIC X(1).
+    05 PT-RES-ID          PIC 9(5).
+    05 PT-CANT            PIC 9(6).
+    05 PT-SALDO           PIC 9(7).
+
+*> ----------------------------------------------------------------
+*> HISTORICO DE RESERVAS -- reservas completadas/canceladas/no-show
+*> archivadas fuera de TBL-RES, con el mismo layout que FR-REC.
+*> ----------------------------------------------------------------
+FD  F-HIST.
+01  RH-REC.
+    05 RH-ID              PIC 9(5).
+    05 RH-HAB             PIC 9(3).
+    05 RH-CLI-ID          PIC 9(5).
+    05 RH-NOMBRE-CLI      PIC X(50).
+    05 RH-ENTRADA         PIC X(10).
+    05 RH-SALIDA          PIC X(10).
+    05 RH-NOCHES          PIC 9(3).
+    05 RH-ADULTOS         PIC 9(2).
+    05 RH-NINOS           PIC 9(2).
+    05 RH-BEBES           PIC 9(2).
+    05 RH-REGIMEN         PIC X(2).
+    05 RH-PRECIO-HAB      PIC 9(6)V99.
+    05 RH-BASE-HAB        PIC 9(8)V99.
+    05 RH-SUPL-REGIMEN    PIC 9(6)V99.
+    05 RH-SUPL-EXTRA      PIC 9(6)V99.
+    05 RH-DESCUENTO       PIC 9(6)V99.
+    05 RH-IMPORTE-SVC     PIC 9(8)V99.
+    05 RH-BASE-IMPONIBLE  PIC 9(8)V99.
+    05 RH-IVA             PIC 9(6)V99.
+    05 RH-TOTAL           PIC 9(8)V99.
+    05 RH-PAGADO          PIC 9(8)V99.
+    05 RH-PENDIENTE       PIC 9(8)V99.
+    05 RH-ESTADO          PIC X(1).
+    05 RH-PAGADA          PIC X(1).
+    05 RH-CANAL           PIC X(10).
+    05 RH-NOTAS           PIC X(50).
+    05 RH-FECHA-RES       PIC X(10).
+    05 RH-FORMA-PAGO      PIC X(10).
+    05 RH-FECHA-COBRO     PIC X(10).
+    05 RH-GRUPO-ID        PIC 9(5).
+
 WORKING-STORAGE SECTION.
 
 *> ---------------------------------------------------------------
@@ -27,6 +234,8 @@ WORKING-STORAGE SECTION.
 01 CFG-IVA               PIC 9V9(4)  VALUE 0.1000.
 01 CFG-RETIRO-MIN-DIA    PIC 9(2)    VALUE 1.
 01 CFG-MAX-NOCHES        PIC 9(3)    VALUE 90.
+01 CFG-MAX-HAB-GRUPO     PIC 9(2)    VALUE 10.
+01 CFG-MAX-TEMP          PIC 9(2)    VALUE 20.
 
 *> ---------------------------------------------------------------
 *> TABLA HABITACIONES
@@ -46,6 +255,7 @@ WORKING-STORAGE SECTION.
       10 H-ACCESIBLE       PIC X(1)      VALUE "N".
       10 H-VISTA           PIC X(15)     VALUE SPACES.
       10 H-AMENITIES       PIC X(30)     VALUE SPACES.
+      10 H-LIMPIEZA        PIC X(1)      VALUE "I".
 
 *> ---------------------------------------------------------------
 *> TABLA CLIENTES
@@ -103,6 +313,8 @@ WORKING-STORAGE SECTION.
       10 R-NOTAS           PIC X(50)     VALUE SPACES.
       10 R-FECHA-RES       PIC X(10)     VALUE SPACES.
       10 R-FORMA-PAGO      PIC X(10)     VALUE SPACES.
+      10 R-FECHA-COBRO     PIC X(10)     VALUE SPACES.
+      10 R-GRUPO-ID        PIC 9(5)      VALUE ZEROS.
 
 *> ---------------------------------------------------------------
 *> TABLA SERVICIOS
@@ -130,6 +342,19 @@ WORKING-STORAGE SECTION.
       10 K-PRECIO          PIC 9(5)V99   VALUE ZEROS.
       10 K-UNIDAD          PIC X(12)     VALUE SPACES.
 
+*> ---------------------------------------------------------------
+*> CALENDARIO DE TEMPORADAS -- tarifa dinamica por tipo de habitacion
+*> T-TIPO = "**" se aplica a cualquier tipo que no tenga una
+*> temporada especifica definida para esas fechas.
+*> ---------------------------------------------------------------
+01 TBL-TEMP.
+   05 T OCCURS 20 TIMES.
+      10 T-TIPO             PIC X(2)      VALUE SPACES.
+      10 T-NOMBRE           PIC X(20)     VALUE SPACES.
+      10 T-INI              PIC X(10)     VALUE SPACES.
+      10 T-FIN              PIC X(10)     VALUE SPACES.
+      10 T-FACTOR           PIC 9V999     VALUE 1.000.
+
 *> ---------------------------------------------------------------
 *> CONTADORES GLOBALES
 *> ---------------------------------------------------------------
@@ -140,6 +365,9 @@ WORKING-STORAGE SECTION.
 01 G-ID-RES              PIC 9(5)    VALUE 10000.
 01 G-ID-CLI              PIC 9(5)    VALUE 5000.
 01 G-ID-SVC              PIC 9(5)    VALUE 20000.
+01 G-NUM-FAC             PIC 9(7)    VALUE ZEROS.
+01 G-ID-GRUPO            PIC 9(5)    VALUE 30000.
+01 G-N-TEMP              PIC 9(2)    VALUE ZEROS.
 
 *> ---------------------------------------------------------------
 *> SESION
@@ -166,6 +394,11 @@ WORKING-STORAGE SECTION.
 01 W-CNT3                PIC 9(4)    VALUE ZEROS.
 01 W-ACUM                PIC 9(12)V99 VALUE ZEROS.
 01 W-ACUM2               PIC 9(12)V99 VALUE ZEROS.
+01 W-ACUM-EF             PIC 9(12)V99 VALUE ZEROS.
+01 W-ACUM-TC             PIC 9(12)V99 VALUE ZEROS.
+01 W-ACUM-TR             PIC 9(12)V99 VALUE ZEROS.
+01 W-ACUM-DB             PIC 9(12)V99 VALUE ZEROS.
+01 W-ACUM-OTROS          PIC 9(12)V99 VALUE ZEROS.
 01 W-TEMP                PIC 9(10)V99 VALUE ZEROS.
 01 W-TEMP2               PIC 9(10)V99 VALUE ZEROS.
 01 W-TEMP3               PIC 9(10)V99 VALUE ZEROS.
@@ -181,6 +414,30 @@ WORKING-STORAGE SECTION.
 01 W-BUSCAR-H            PIC 9(3)    VALUE ZEROS.
 01 W-BUSCAR-R            PIC 9(5)    VALUE ZEROS.
 01 W-BUSCAR-C            PIC 9(5)    VALUE ZEROS.
+01 W-BUSCAR-FAC          PIC 9(7)    VALUE ZEROS.
+01 W-BUSCAR-GRUPO        PIC 9(5)    VALUE ZEROS.
+01 W-EXCL-RES-ID         PIC 9(5)    VALUE ZEROS.
+01 W-NUM-FAC             PIC 9(7)    VALUE ZEROS.
+01 W-IDX-T               PIC 9(2)    VALUE ZEROS.
+01 W-FACTOR-TEMP         PIC 9V999   VALUE 1.000.
+01 W-PRECIO-EFEC         PIC 9(6)V99 VALUE ZEROS.
+01 W-IMP-NOCHE           PIC 9(6)V99 VALUE ZEROS.
+01 W-NOC-IDX             PIC 9(3)    VALUE ZEROS.
+01 W-FECHA-ITER          PIC X(10)   VALUE SPACES.
+01 W-NOMBRE-TEMP         PIC X(20)   VALUE SPACES.
+01 W-PUNTOS-TIPO         PIC X(1)    VALUE SPACES.
+01 W-PUNTOS-RES-ID       PIC 9(5)    VALUE ZEROS.
+01 W-PUNTOS-CANT         PIC 9(6)    VALUE ZEROS.
+
+*> descomposicion de fechas ISO AAAA-MM-DD para aritmetica de fechas
+01 W-FECHA-AAAA          PIC 9(4)    VALUE ZEROS.
+01 W-FECHA-MM            PIC 9(2)    VALUE ZEROS.
+01 W-FECHA-DD            PIC 9(2)    VALUE ZEROS.
+01 W-FECHA-DIA-JUL       PIC 9(7)    VALUE ZEROS.
+01 W-FECHA-AAAAMMDD      PIC 9(8)    VALUE ZEROS.
+
+*> persistencia entre sesiones
+01 WS-FS                 PIC X(2)    VALUE SPACES.
 
 *> inputs nueva reserva
 01 NR-HAB                PIC 9(3)    VALUE ZEROS.
@@ -194,6 +451,7 @@ WORKING-STORAGE SECTION.
 01 NR-REG                PIC X(2)    VALUE SPACES.
 01 NR-NOT                PIC X(50)   VALUE SPACES.
 01 NR-CAN                PIC X(10)   VALUE SPACES.
+01 NR-NUM-GRUPO          PIC 9(2)    VALUE ZEROS.
 
 *> inputs cliente
 01 NC-NOM                PIC X(35)   VALUE SPACES.
@@ -227,13 +485,28 @@ WORKING-STORAGE SECTION.
 
 PROCEDURE DIVISION.
 MAIN.
-    PERFORM CARGAR-DEMO
+    PERFORM INICIALIZAR-SISTEMA
     PERFORM BIENVENIDA
     PERFORM MENU-PPAL UNTIL W-OP = 9
+    PERFORM GUARDAR-DATOS
     PERFORM DESPEDIDA
     STOP RUN
     .
 
+*> ================================================================
+*> ARRANQUE -- carga datos guardados o siembra el demo inicial
+*> ================================================================
+INICIALIZAR-SISTEMA.
+    PERFORM CARGAR-CATALOGO
+    OPEN INPUT F-HAB
+    IF WS-FS = "35"
+        PERFORM CARGAR-DEMO
+    ELSE
+        CLOSE F-HAB
+        PERFORM CARGAR-DATOS
+    END-IF
+    .
+
 *> ================================================================
 *> PANTALLAS
 *> ================================================================
@@ -314,7 +587,7 @@ MENU-PPAL.
     DISPLAY "  2. Check-In / Check-Out  6. Clientes y Fidelizacion"
     DISPLAY "  3. Cuadro de Habitaciones 7. Facturacion y Caja"
     DISPLAY "  4. Gestion Habitaciones  8. Informes y Estadisticas"
-    DISPLAY "                           9. Salir del Sistema"
+    DISPLAY "  0. Auditoria Nocturna    9. Salir del Sistema"
     DISPLAY L-SIMPLE
     DISPLAY "  >>> Opcion: " WITH NO ADVANCING
     ACCEPT W-OP
@@ -327,11 +600,120 @@ MENU-PPAL.
         WHEN 6 PERFORM MENU-CLI
         WHEN 7 PERFORM MENU-FAC
         WHEN 8 PERFORM MENU-INF
+        WHEN 0 PERFORM AUDITORIA-NOCTURNA
         WHEN 9 CONTINUE
-        WHEN OTHER DISPLAY "  [!] Opcion no valida (1-8 o 9)"
+        WHEN OTHER DISPLAY "  [!] Opcion no valida (0-8 o 9)"
     END-EVALUATE
     .
 
+*> ================================================================
+*> AUDITORIA NOCTURNA -- cierre del dia y avance de fecha
+*> ================================================================
+AUDITORIA-NOCTURNA.
+    DISPLAY " "
+    DISPLAY L-DOBLE
+    DISPLAY "  AUDITORIA NOCTURNA -- " SES-FECHA
+    DISPLAY L-DOBLE
+    DISPLAY "  Confirmar cierre del dia y avance de fecha? (S/N): "
+            WITH NO ADVANCING
+    ACCEPT W-RESP
+    MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
+    IF W-RESP NOT = "S"
+        DISPLAY "  Auditoria cancelada."
+    ELSE
+        MOVE ZEROS TO W-CNT W-CNT2 W-CNT3
+
+        *> 1. Llegadas pendientes -- reservas "P" cuya entrada ya paso
+        *>    se marcan como no presentadas (no-show) y liberan la hab.
+        DISPLAY "  Llegadas no presentadas (no-show):"
+        PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > G-N-RES
+            IF R-ESTADO(W-J) = "P" AND R-ENTRADA(W-J) < SES-FECHA
+                ADD 1 TO W-CNT
+                DISPLAY "   Res " R-ID(W-J)
+                        " Hab " R-HAB(W-J)
+                        " " R-NOMBRE-CLI(W-J)
+                        " (entrada " R-ENTRADA(W-J) ")"
+                MOVE "N" TO R-ESTADO(W-J)
+                PERFORM LIBERAR-HAB-RES
+            END-IF
+        END-PERFORM
+        IF W-CNT = ZEROS
+            DISPLAY "   Ninguna."
+        END-IF
+
+        *> 2. Salidas pendientes -- reservas "A" cuya salida ya paso
+        *>    y el huesped sigue sin hacer check-out (solo se reporta).
+        DISPLAY "  Salidas sin check-out:"
+        PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > G-N-RES
+            IF R-ESTADO(W-J) = "A" AND R-SALIDA(W-J) <= SES-FECHA
+                ADD 1 TO W-CNT2
+                DISPLAY "   Res " R-ID(W-J)
+                        " Hab " R-HAB(W-J)
+                        " " R-NOMBRE-CLI(W-J)
+                        " (salida prevista " R-SALIDA(W-J) ")"
+            END-IF
+        END-PERFORM
+        IF W-CNT2 = ZEROS
+            DISPLAY "   Ninguna."
+        END-IF
+
+        *> 3. Habitaciones cuyo estado no coincide con las reservas
+        *>    (ocupada sin huesped activo, o libre con huesped activo)
+        DISPLAY "  Incoherencias de estado de habitacion:"
+        PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-N-HAB
+            MOVE "N" TO W-ENC
+            PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > G-N-RES
+                IF R-HAB(W-J) = H-NUM(W-I) AND R-ESTADO(W-J) = "A"
+                    MOVE "S" TO W-ENC
+                END-IF
+            END-PERFORM
+            IF H-ESTADO(W-I) = "O" AND W-ENC = "N"
+                ADD 1 TO W-CNT3
+                DISPLAY "   Hab " H-NUM(W-I)
+                        " marcada OCUPADA sin huesped activo"
+            END-IF
+            IF H-ESTADO(W-I) NOT = "O" AND W-ENC = "S"
+                ADD 1 TO W-CNT3
+                DISPLAY "   Hab " H-NUM(W-I)
+                        " tiene huesped activo pero no esta OCUPADA"
+            END-IF
+        END-PERFORM
+        IF W-CNT3 = ZEROS
+            DISPLAY "   Ninguna."
+        END-IF
+
+        DISPLAY L-SIMPLE
+        MOVE W-CNT  TO D-CNT
+        DISPLAY "  No-show: " D-CNT WITH NO ADVANCING
+        MOVE W-CNT2 TO D-CNT
+        DISPLAY "   | Salidas pendientes: " D-CNT WITH NO ADVANCING
+        MOVE W-CNT3 TO D-CNT
+        DISPLAY "   | Incoherencias: " D-CNT
+
+        PERFORM RES-ARCHIVAR
+        PERFORM AVANZAR-FECHA-SESION
+        DISPLAY "  Nueva fecha de trabajo: " SES-FECHA
+        DISPLAY L-DOBLE
+        ADD 1 TO SES-OPS
+    END-IF
+    .
+
+AVANZAR-FECHA-SESION.
+    MOVE SES-FECHA(1:4) TO W-FECHA-AAAA
+    MOVE SES-FECHA(6:2) TO W-FECHA-MM
+    MOVE SES-FECHA(9:2) TO W-FECHA-DD
+    COMPUTE W-FECHA-DIA-JUL =
+        FUNCTION INTEGER-OF-DATE(
+            W-FECHA-AAAA * 10000 + W-FECHA-MM * 100 + W-FECHA-DD)
+        + 1
+    MOVE FUNCTION DATE-OF-INTEGER(W-FECHA-DIA-JUL) TO W-FECHA-AAAAMMDD
+    MOVE W-FECHA-AAAAMMDD(1:4) TO W-FECHA-AAAA
+    MOVE W-FECHA-AAAAMMDD(5:2) TO W-FECHA-MM
+    MOVE W-FECHA-AAAAMMDD(7:2) TO W-FECHA-DD
+    STRING W-FECHA-AAAA "-" W-FECHA-MM "-" W-FECHA-DD
+        DELIMITED BY SIZE INTO SES-FECHA
+    .
+
 *> ================================================================
 *> CUADRO VISUAL DEL HOTEL
 *> ================================================================
@@ -356,12 +738,20 @@ CUADRO-HOTEL.
                     MOVE H-PRECIO(W-I) TO D-IMP
                     EVALUATE H-ESTADO(W-I)
                         WHEN "L"
-                            DISPLAY "  [ LIBRE  ] "
-                                    H-NUM(W-I)
-                                    " " H-TIPO-NOMBRE(W-I)
-                                    " -- " D-IMP " EUR/noche"
-                                    " | Cap:" H-CAP(W-I)
-                                    " | Vista: " H-VISTA(W-I)
+                            IF H-LIMPIEZA(W-I) = "I"
+                                DISPLAY "  [ LIBRE  ] "
+                                        H-NUM(W-I)
+                                        " " H-TIPO-NOMBRE(W-I)
+                                        " -- " D-IMP " EUR/noche"
+                                        " | Cap:" H-CAP(W-I)
+                                        " | Vista: " H-VISTA(W-I)
+                            ELSE
+                                DISPLAY "  [LIMPIEZA] "
+                                        H-NUM(W-I)
+                                        " " H-TIPO-NOMBRE(W-I)
+                                        " -- " D-IMP " EUR/noche"
+                                        " | Cap:" H-CAP(W-I)
+                            END-IF
                         WHEN "O"
                             DISPLAY "  [OCUPADA ] "
                                     H-NUM(W-I)
@@ -373,10 +763,6 @@ CUADRO-HOTEL.
                                     H-NUM(W-I)
                                     " " H-TIPO-NOMBRE(W-I)
                                     " (Fuera de servicio)"
-                        WHEN "L"
-                            DISPLAY "  [LIMPIEZA] "
-                                    H-NUM(W-I)
-                                    " " H-TIPO-NOMBRE(W-I)
                     END-EVALUATE
                 END-IF
             END-PERFORM
@@ -416,6 +802,10 @@ MENU-RESERVAS.
     DISPLAY "  4. Cancelar reserva"
     DISPLAY "  5. Listar reservas activas"
     DISPLAY "  6. Buscar reservas de un cliente"
+    DISPLAY "  7. Archivar completadas/canceladas"
+    DISPLAY "  8. Consultar historico de reservas"
+    DISPLAY "  9. Nueva reserva de grupo (varias habitaciones)"
+    DISPLAY "  10. Consultar/cancelar reserva de grupo"
     DISPLAY "  0. Volver"
     DISPLAY L-SIMPLE
     DISPLAY "  Opcion: " WITH NO ADVANCING
@@ -427,6 +817,10 @@ MENU-RESERVAS.
         WHEN 4 PERFORM RES-CANCELAR
         WHEN 5 PERFORM RES-LISTAR
         WHEN 6 PERFORM RES-BUSCAR-CLI
+        WHEN 7 PERFORM RES-ARCHIVAR
+        WHEN 8 PERFORM RES-CONSULTAR-HISTORICO
+        WHEN 9 PERFORM RES-NUEVA-GRUPO
+        WHEN 10 PERFORM RES-GRUPO-CONSULTAR
         WHEN 0 CONTINUE
         WHEN OTHER DISPLAY "  [!] Opcion invalida"
     END-EVALUATE
@@ -443,10 +837,10 @@ RES-NUEVA.
         DISPLAY L-DOBLE
         DISPLAY "  NUEVA RESERVA"
         DISPLAY L-DOBLE
-        DISPLAY "  Habitaciones disponibles:"
+        DISPLAY "  Habitaciones (consulte fechas para ver disponibilidad real):"
         DISPLAY L-PUNTOS
         PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-N-HAB
-            IF H-ESTADO(W-I) = "L"
+            IF H-ESTADO(W-I) NOT = "M"
                 MOVE H-PRECIO(W-I) TO D-IMP
                 DISPLAY "   Hab " H-NUM(W-I)
                         "  " H-TIPO-NOMBRE(W-I)
@@ -466,8 +860,8 @@ RES-NUEVA.
     END-IF
     IF W-ERR = "N"
         MOVE W-IDX-H TO W-I
-        IF H-ESTADO(W-I) NOT = "L"
-            DISPLAY "  [!] Habitacion no disponible"
+        IF H-ESTADO(W-I) = "M"
+            DISPLAY "  [!] Habitacion fuera de servicio"
             MOVE "S" TO W-ERR
         END-IF
     END-IF
@@ -502,6 +896,19 @@ RES-NUEVA.
             MOVE "S" TO W-ERR
         END-IF
     END-IF
+    IF W-ERR = "N"
+        PERFORM RES-VERIFICAR-DISPONIBILIDAD
+        IF W-ENC = "S"
+            DISPLAY "  [!] Habitacion ya reservada para esas fechas"
+            MOVE "S" TO W-ERR
+        END-IF
+    END-IF
+    IF W-ERR = "N"
+        IF NR-ENT = SES-FECHA AND H-LIMPIEZA(W-I) NOT = "I"
+            DISPLAY "  [!] Habitacion pendiente de limpieza, no disponible hoy"
+            MOVE "S" TO W-ERR
+        END-IF
+    END-IF
     IF W-ERR = "N"
         DISPLAY "  Adultos                     : " WITH NO ADVANCING
         ACCEPT NR-ADU
@@ -556,13 +963,15 @@ RES-NUEVA.
         MOVE SES-FECHA            TO R-FECHA-RES(W-J)
         MOVE "P"                  TO R-ESTADO(W-J)
         MOVE "N"                  TO R-PAGADA(W-J)
-        MOVE H-PRECIO(W-I)        TO R-PRECIO-HAB(W-J)
+        MOVE ZEROS                TO R-GRUPO-ID(W-J)
+        MOVE SPACES               TO R-FORMA-PAGO(W-J)
+        MOVE SPACES               TO R-FECHA-COBRO(W-J)
+        *> Calculo base habitacion noche a noche (tarifa de temporada
+        *> vigente en cada fecha de la estancia); deja R-PRECIO-HAB(W-J)
+        *> y R-BASE-HAB(W-J) listos
+        PERFORM CALCULAR-PRECIO-TEMPORADA
         MOVE ZEROS                TO R-IMPORTE-SVC(W-J)
 
-        *> Calculo base habitacion
-        MULTIPLY H-PRECIO(W-I) BY NR-NOC
-            GIVING R-BASE-HAB(W-J)
-
         *> Suplemento regimen (por adulto por noche)
         EVALUATE NR-REG
             WHEN "SA" MOVE ZEROS TO W-TEMP
@@ -603,9 +1012,12 @@ RES-NUEVA.
         MOVE ZEROS        TO R-PAGADO(W-J)
         MOVE R-TOTAL(W-J) TO R-PENDIENTE(W-J)
 
-        *> Actualizar habitacion
-        MOVE "O"        TO H-ESTADO(W-I)
-        MOVE G-ID-RES   TO H-RES-ID(W-I)
+        *> Actualizar habitacion (solo ocupa hoy si la entrada es hoy;
+        *> las reservas futuras no bloquean la habitacion para hoy)
+        IF NR-ENT = SES-FECHA
+            MOVE "O"        TO H-ESTADO(W-I)
+            MOVE G-ID-RES   TO H-RES-ID(W-I)
+        END-IF
 
         PERFORM MOSTRAR-CONFIRMACION-RESERVA
         ADD 1 TO SES-OPS
@@ -663,7 +1075,12 @@ RES-CONSULTAR.
     ACCEPT W-BUSCAR-R
     PERFORM BUSCAR-RES
     IF W-ENC = "N"
-        DISPLAY "  [!] Reserva no encontrada"
+        PERFORM BUSCAR-RES-HISTORICO
+        IF W-ENC = "N"
+            DISPLAY "  [!] Reserva no encontrada"
+        ELSE
+            PERFORM MOSTRAR-RESERVA-HISTORICA
+        END-IF
     ELSE
         MOVE W-IDX-R TO W-J
         PERFORM MOSTRAR-RESERVA-COMPLETA
@@ -722,6 +1139,7 @@ MOSTRAR-RESERVA-COMPLETA.
         WHEN "A" DISPLAY "  Estado         : ACTIVA (huesped presente)"
         WHEN "C" DISPLAY "  Estado         : COMPLETADA (checkout)"
         WHEN "X" DISPLAY "  Estado         : CANCELADA"
+        WHEN "N" DISPLAY "  Estado         : NO-SHOW"
     END-EVALUATE
     EVALUATE R-PAGADA(W-J)
         WHEN "S" DISPLAY "  Pago           : PAGADA"
@@ -732,6 +1150,9 @@ MOSTRAR-RESERVA-COMPLETA.
     IF R-FORMA-PAGO(W-J) NOT = SPACES
         DISPLAY "  Forma pago     : " R-FORMA-PAGO(W-J)
     END-IF
+    IF R-GRUPO-ID(W-J) > ZEROS
+        DISPLAY "  Grupo          : " R-GRUPO-ID(W-J)
+    END-IF
     IF R-NOTAS(W-J) NOT = SPACES
         DISPLAY "  Notas          : " R-NOTAS(W-J)
     END-IF
@@ -755,15 +1176,32 @@ RES-MODIFICAR.
                     " | Entrada: " R-ENTRADA(W-J)
                     " | Salida: " R-SALIDA(W-J)
             DISPLAY L-SIMPLE
+            MOVE R-ENTRADA(W-J) TO NR-ENT
+            MOVE R-SALIDA(W-J)  TO NR-SAL
             DISPLAY "  Nueva entrada (Enter=mantener): " WITH NO ADVANCING
             ACCEPT W-TXT
             IF W-TXT NOT = SPACES
-                MOVE W-TXT TO R-ENTRADA(W-J)
+                MOVE W-TXT TO NR-ENT
             END-IF
             DISPLAY "  Nueva salida  (Enter=mantener): " WITH NO ADVANCING
             ACCEPT W-TXT
             IF W-TXT NOT = SPACES
-                MOVE W-TXT TO R-SALIDA(W-J)
+                MOVE W-TXT TO NR-SAL
+            END-IF
+            *> Comprobar disponibilidad con las fechas nuevas antes de
+            *> aplicarlas, excluyendo la propia reserva que se edita
+            MOVE R-HAB(W-J) TO NR-HAB
+            MOVE R-ID(W-J)  TO W-EXCL-RES-ID
+            MOVE W-J        TO W-M
+            PERFORM RES-VERIFICAR-DISPONIBILIDAD
+            MOVE W-M        TO W-J
+            MOVE ZEROS      TO W-EXCL-RES-ID
+            IF W-ENC = "S"
+                DISPLAY "  [!] Las nuevas fechas se solapan con otra "
+                        "reserva de esta habitacion; fechas no modificadas"
+            ELSE
+                MOVE NR-ENT TO R-ENTRADA(W-J)
+                MOVE NR-SAL TO R-SALIDA(W-J)
             END-IF
             DISPLAY "  Nuevas noches (0=mantener)    : " WITH NO ADVANCING
             ACCEPT W-NUM
@@ -839,9 +1277,359 @@ RES-CANCELAR.
     END-IF
     .
 
+*> ----------------------------------------------------------------
+*> RESERVA DE GRUPO -- varias habitaciones bajo una misma referencia
+*> (R-GRUPO-ID), mismo cliente/fechas/regimen, una linea de reserva
+*> por habitacion (misma logica de tarificacion que RES-NUEVA).
+*> ----------------------------------------------------------------
+RES-NUEVA-GRUPO.
+    MOVE "N" TO W-ERR
+    DISPLAY " "
+    DISPLAY L-DOBLE
+    DISPLAY "  NUEVA RESERVA DE GRUPO"
+    DISPLAY L-DOBLE
+    DISPLAY "  ID cliente (0 = registrar nuevo ahora): "
+            WITH NO ADVANCING
+    ACCEPT NR-CLI
+    IF NR-CLI = ZEROS
+        PERFORM CLI-ALTA-RAPIDA
+        IF W-ERR = "N"
+            MOVE G-ID-CLI TO NR-CLI
+            MOVE G-N-CLI TO W-IDX-C
+        END-IF
+    ELSE
+        MOVE NR-CLI TO W-BUSCAR-C
+        PERFORM BUSCAR-CLI
+        IF W-ENC = "N"
+            DISPLAY "  [!] Cliente no encontrado"
+            MOVE "S" TO W-ERR
+        END-IF
+    END-IF
+    IF W-ERR = "N"
+        DISPLAY "  Fecha entrada  (AAAA-MM-DD) : " WITH NO ADVANCING
+        ACCEPT NR-ENT
+        DISPLAY "  Fecha salida   (AAAA-MM-DD) : " WITH NO ADVANCING
+        ACCEPT NR-SAL
+        DISPLAY "  Numero de noches            : " WITH NO ADVANCING
+        ACCEPT NR-NOC
+        IF NR-NOC <= ZEROS OR NR-NOC > CFG-MAX-NOCHES
+            DISPLAY "  [!] Noches invalidas"
+            MOVE "S" TO W-ERR
+        END-IF
+    END-IF
+    IF W-ERR = "N"
+        DISPLAY "  Regimen:"
+        DISPLAY "   SA=Solo alojamiento   AD=Aloj+Desayuno"
+        DISPLAY "   MP=Media pension      PC=Pension completa"
+        DISPLAY "  Regimen (SA/AD/MP/PC)       : " WITH NO ADVANCING
+        ACCEPT NR-REG
+        MOVE FUNCTION UPPER-CASE(NR-REG) TO NR-REG
+        IF NR-REG NOT = "SA" AND NR-REG NOT = "AD" AND
+           NR-REG NOT = "MP" AND NR-REG NOT = "PC"
+            MOVE "SA" TO NR-REG
+            DISPLAY "  Regimen no reconocido, aplicado SA"
+        END-IF
+        DISPLAY "  Canal (MOSTRADOR/WEB/AGENCIA): " WITH NO ADVANCING
+        ACCEPT NR-CAN
+        IF NR-CAN = SPACES
+            MOVE "MOSTRADOR" TO NR-CAN
+        END-IF
+        DISPLAY "  Notas/peticiones especiales  : " WITH NO ADVANCING
+        ACCEPT NR-NOT
+        DISPLAY "  Numero de habitaciones del grupo (max "
+                CFG-MAX-HAB-GRUPO "): " WITH NO ADVANCING
+        ACCEPT NR-NUM-GRUPO
+        IF NR-NUM-GRUPO <= ZEROS OR NR-NUM-GRUPO > CFG-MAX-HAB-GRUPO
+            DISPLAY "  [!] Numero de habitaciones invalido"
+            MOVE "S" TO W-ERR
+        END-IF
+    END-IF
+    IF W-ERR = "N"
+        ADD 1 TO G-ID-GRUPO
+        MOVE ZEROS TO W-CNT
+        PERFORM VARYING W-M FROM 1 BY 1 UNTIL W-M > NR-NUM-GRUPO
+            DISPLAY "  -- Habitacion " W-M " de " NR-NUM-GRUPO " --"
+            DISPLAY "  Numero de habitacion : " WITH NO ADVANCING
+            ACCEPT NR-HAB
+            PERFORM BUSCAR-HAB
+            IF W-ENC = "N"
+                DISPLAY "  [!] Habitacion no encontrada, se omite"
+            ELSE
+                MOVE W-IDX-H TO W-I
+                PERFORM RES-VERIFICAR-DISPONIBILIDAD
+                EVALUATE TRUE
+                    WHEN H-ESTADO(W-I) = "M"
+                        DISPLAY "  [!] Habitacion fuera de servicio, se omite"
+                    WHEN W-ENC = "S"
+                        DISPLAY "  [!] Habitacion ya reservada para esas fechas, se omite"
+                    WHEN NR-ENT = SES-FECHA AND H-LIMPIEZA(W-I) NOT = "I"
+                        DISPLAY "  [!] Habitacion pendiente de limpieza, se omite"
+                    WHEN G-N-RES >= CFG-MAX-RES
+                        DISPLAY "  [!] Capacidad maxima de reservas alcanzada, se omite"
+                    WHEN OTHER
+                        DISPLAY "  Adultos                     : " WITH NO ADVANCING
+                        ACCEPT NR-ADU
+                        DISPLAY "  Ninos (3-12 anos)           : " WITH NO ADVANCING
+                        ACCEPT NR-NIN
+                        DISPLAY "  Bebes (0-2 anos)            : " WITH NO ADVANCING
+                        ACCEPT NR-BEB
+                        IF NR-ADU <= ZEROS
+                            MOVE 1 TO NR-ADU
+                        END-IF
+                        PERFORM RES-GRUPO-CREAR-LINEA
+                        ADD 1 TO W-CNT
+                    END-EVALUATE
+            END-IF
+        END-PERFORM
+        DISPLAY L-SIMPLE
+        IF W-CNT > ZEROS
+            MOVE G-ID-GRUPO TO D-CNT
+            DISPLAY "  *** RESERVA DE GRUPO " D-CNT " CREADA ***"
+            MOVE W-CNT TO D-CNT
+            DISPLAY "  Habitaciones confirmadas: " D-CNT
+            ADD 1 TO SES-OPS
+        ELSE
+            DISPLAY "  [!] No se pudo reservar ninguna habitacion del grupo"
+            SUBTRACT 1 FROM G-ID-GRUPO
+        END-IF
+    END-IF
+    .
+
+RES-GRUPO-CREAR-LINEA.
+    ADD 1 TO G-N-RES
+    ADD 1 TO G-ID-RES
+    MOVE G-N-RES TO W-J
+    MOVE W-IDX-C TO W-K
+
+    MOVE G-ID-RES             TO R-ID(W-J)
+    MOVE NR-HAB               TO R-HAB(W-J)
+    MOVE NR-CLI               TO R-CLI-ID(W-J)
+    MOVE C-NOMBRE-COMP(W-K)   TO R-NOMBRE-CLI(W-J)
+    MOVE NR-ENT               TO R-ENTRADA(W-J)
+    MOVE NR-SAL               TO R-SALIDA(W-J)
+    MOVE NR-NOC               TO R-NOCHES(W-J)
+    MOVE NR-ADU               TO R-ADULTOS(W-J)
+    MOVE NR-NIN               TO R-NINOS(W-J)
+    MOVE NR-BEB               TO R-BEBES(W-J)
+    MOVE NR-REG               TO R-REGIMEN(W-J)
+    MOVE NR-CAN               TO R-CANAL(W-J)
+    MOVE NR-NOT               TO R-NOTAS(W-J)
+    MOVE SES-FECHA            TO R-FECHA-RES(W-J)
+    MOVE "P"                  TO R-ESTADO(W-J)
+    MOVE "N"                  TO R-PAGADA(W-J)
+    MOVE SPACES               TO R-FORMA-PAGO(W-J)
+    MOVE SPACES               TO R-FECHA-COBRO(W-J)
+    MOVE G-ID-GRUPO           TO R-GRUPO-ID(W-J)
+    *> Calculo base habitacion noche a noche (tarifa de temporada
+    *> vigente en cada fecha de la estancia); deja R-PRECIO-HAB(W-J)
+    *> y R-BASE-HAB(W-J) listos
+    PERFORM CALCULAR-PRECIO-TEMPORADA
+    MOVE ZEROS                TO R-IMPORTE-SVC(W-J)
+
+    *> Suplemento regimen (por adulto por noche)
+    EVALUATE NR-REG
+        WHEN "SA" MOVE ZEROS TO W-TEMP
+        WHEN "AD" MULTIPLY NR-ADU BY 15.00 GIVING W-TEMP
+        WHEN "MP" MULTIPLY NR-ADU BY 38.00 GIVING W-TEMP
+        WHEN "PC" MULTIPLY NR-ADU BY 60.00 GIVING W-TEMP
+    END-EVALUATE
+    MULTIPLY W-TEMP BY NR-NOC GIVING R-SUPL-REGIMEN(W-J)
+
+    *> Suplemento ninos (50% precio adulto regimen)
+    EVALUATE NR-REG
+        WHEN "AD" MULTIPLY NR-NIN BY 7.50  GIVING W-TEMP
+        WHEN "MP" MULTIPLY NR-NIN BY 19.00 GIVING W-TEMP
+        WHEN "PC" MULTIPLY NR-NIN BY 30.00 GIVING W-TEMP
+        WHEN OTHER MOVE ZEROS TO W-TEMP
+    END-EVALUATE
+    MULTIPLY W-TEMP BY NR-NOC GIVING R-SUPL-EXTRA(W-J)
+
+    *> Descuento por categoria
+    ADD R-BASE-HAB(W-J) R-SUPL-REGIMEN(W-J) R-SUPL-EXTRA(W-J)
+        GIVING W-TEMP
+    EVALUATE C-CAT(W-K)
+        WHEN "G"
+            MULTIPLY W-TEMP BY 0.12 GIVING R-DESCUENTO(W-J)
+        WHEN "P"
+            MULTIPLY W-TEMP BY 0.07 GIVING R-DESCUENTO(W-J)
+        WHEN OTHER
+            MOVE ZEROS TO R-DESCUENTO(W-J)
+    END-EVALUATE
+
+    *> Base imponible y total
+    ADD R-BASE-HAB(W-J) R-SUPL-REGIMEN(W-J) R-SUPL-EXTRA(W-J)
+        GIVING W-TEMP
+    SUBTRACT R-DESCUENTO(W-J) FROM W-TEMP GIVING R-BASE-IMPONIBLE(W-J)
+    MULTIPLY R-BASE-IMPONIBLE(W-J) BY CFG-IVA
+        GIVING R-IVA(W-J)
+    ADD R-BASE-IMPONIBLE(W-J) R-IVA(W-J) GIVING R-TOTAL(W-J)
+    MOVE ZEROS        TO R-PAGADO(W-J)
+    MOVE R-TOTAL(W-J) TO R-PENDIENTE(W-J)
+
+    *> Actualizar habitacion (solo ocupa hoy si la entrada es hoy)
+    IF NR-ENT = SES-FECHA
+        MOVE "O"        TO H-ESTADO(W-I)
+        MOVE G-ID-RES   TO H-RES-ID(W-I)
+    END-IF
+
+    PERFORM MOSTRAR-CONFIRMACION-RESERVA
+    .
+
+RES-GRUPO-CONSULTAR.
+    DISPLAY " "
+    DISPLAY "  Numero de grupo: " WITH NO ADVANCING
+    ACCEPT W-BUSCAR-GRUPO
+    MOVE ZEROS TO W-CNT
+    DISPLAY " "
+    DISPLAY L-DOBLE
+    DISPLAY "  RESERVAS DEL GRUPO " W-BUSCAR-GRUPO
+    DISPLAY L-DOBLE
+    IF W-BUSCAR-GRUPO = ZEROS
+        DISPLAY "  [!] Numero de grupo invalido"
+    ELSE
+        PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > G-N-RES
+            IF R-GRUPO-ID(W-J) = W-BUSCAR-GRUPO
+                ADD 1 TO W-CNT
+                MOVE R-TOTAL(W-J) TO D-IMP2
+                DISPLAY "  Res " R-ID(W-J)
+                        " | Hab " R-HAB(W-J)
+                        " | " R-NOMBRE-CLI(W-J)(1:25)
+                        " | " D-IMP2 " EUR"
+                EVALUATE R-ESTADO(W-J)
+                    WHEN "P" DISPLAY "   PENDIENTE"
+                    WHEN "A" DISPLAY "   ACTIVA"
+                    WHEN "C" DISPLAY "   COMPLETADA"
+                    WHEN "X" DISPLAY "   CANCELADA"
+                    WHEN "N" DISPLAY "   NO-SHOW"
+                END-EVALUATE
+            END-IF
+        END-PERFORM
+        IF W-CNT = ZEROS
+            DISPLAY "  No hay reservas activas para ese grupo."
+        ELSE
+            DISPLAY L-SIMPLE
+            DISPLAY "  Cancelar todo el grupo? (S/N): " WITH NO ADVANCING
+            ACCEPT W-RESP
+            MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
+            IF W-RESP = "S"
+                PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > G-N-RES
+                    IF R-GRUPO-ID(W-J) = W-BUSCAR-GRUPO
+                       AND R-ESTADO(W-J) NOT = "X" AND R-ESTADO(W-J) NOT = "C"
+                        MOVE "X" TO R-ESTADO(W-J)
+                        PERFORM LIBERAR-HAB-RES
+                    END-IF
+                END-PERFORM
+                DISPLAY "  *** GRUPO " W-BUSCAR-GRUPO " CANCELADO ***"
+                ADD 1 TO SES-OPS
+            END-IF
+        END-IF
+    END-IF
+    DISPLAY L-DOBLE
+    .
+
+*> ----------------------------------------------------------------
+*> W-EXCL-RES-ID permite excluir del solape la propia reserva que
+*> se esta editando (RES-MODIFICAR la fija a R-ID de la reserva en
+*> curso; el resto de llamadas la dejan en ZEROS, que no casa con
+*> ningun R-ID real). Usa W-J como indice de barrido -- el llamador
+*> debe guardar y restaurar su propio W-J si lo necesita despues.
+*> ----------------------------------------------------------------
+RES-VERIFICAR-DISPONIBILIDAD.
+    MOVE "N" TO W-ENC
+    PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > G-N-RES
+        IF R-HAB(W-J) = NR-HAB
+           AND R-ID(W-J) NOT = W-EXCL-RES-ID
+           AND (R-ESTADO(W-J) = "P" OR R-ESTADO(W-J) = "A")
+           AND NR-ENT < R-SALIDA(W-J) AND R-ENTRADA(W-J) < NR-SAL
+            MOVE "S" TO W-ENC
+        END-IF
+    END-PERFORM
+    .
+
+*> ----------------------------------------------------------------
+*> Tarifa efectiva segun calendario de temporadas (TBL-TEMP) para
+*> una sola fecha (W-FECHA-ITER): busca una fila cuyo tipo case con
+*> H-TIPO(W-I) -- o "**" como comodin para cualquier tipo -- y cuya
+*> W-FECHA-ITER caiga entre T-INI y T-FIN. Si no hay ninguna
+*> temporada vigente en esa fecha, se aplica el factor neutro
+*> (1.000), es decir H-PRECIO(W-I) sin cambios.
+*> ----------------------------------------------------------------
+CALCULAR-FACTOR-TEMPORADA-FECHA.
+    MOVE 1.000 TO W-FACTOR-TEMP
+    PERFORM VARYING W-IDX-T FROM 1 BY 1 UNTIL W-IDX-T > G-N-TEMP
+        IF (T-TIPO(W-IDX-T) = H-TIPO(W-I) OR T-TIPO(W-IDX-T) = "**")
+           AND W-FECHA-ITER >= T-INI(W-IDX-T)
+           AND W-FECHA-ITER <= T-FIN(W-IDX-T)
+            MOVE T-FACTOR(W-IDX-T) TO W-FACTOR-TEMP
+            IF T-TIPO(W-IDX-T) = H-TIPO(W-I)
+                EXIT PERFORM
+            END-IF
+        END-IF
+    END-PERFORM
+    .
+
+*> ----------------------------------------------------------------
+*> Tarifa de la estancia noche a noche: recorre cada fecha entre
+*> NR-ENT (inclusive) y NR-SAL (exclusive) resolviendo la temporada
+*> vigente ESA noche, en vez de congelar un unico factor en la
+*> fecha de entrada. R-BASE-HAB(W-J) queda como la suma real de lo
+*> que cuesta cada noche; R-PRECIO-HAB(W-J) se deja con la tarifa de
+*> la noche de entrada, a efectos de mostrar "precio/noche" en
+*> pantallas y facturas -- una simplificacion de visualizacion
+*> cuando la estancia cruza un cambio de temporada, no del calculo
+*> real, que ya es noche a noche.
+*> ----------------------------------------------------------------
+CALCULAR-PRECIO-TEMPORADA.
+    MOVE NR-ENT TO W-FECHA-ITER
+    PERFORM CALCULAR-FACTOR-TEMPORADA-FECHA
+    MULTIPLY H-PRECIO(W-I) BY W-FACTOR-TEMP GIVING W-PRECIO-EFEC
+    MOVE W-PRECIO-EFEC TO R-PRECIO-HAB(W-J)
+
+    MOVE ZEROS TO R-BASE-HAB(W-J)
+    MOVE NR-ENT TO W-FECHA-ITER
+    PERFORM VARYING W-NOC-IDX FROM 1 BY 1 UNTIL W-NOC-IDX > NR-NOC
+        PERFORM CALCULAR-FACTOR-TEMPORADA-FECHA
+        MULTIPLY H-PRECIO(W-I) BY W-FACTOR-TEMP GIVING W-IMP-NOCHE
+        ADD W-IMP-NOCHE TO R-BASE-HAB(W-J)
+        PERFORM AVANZAR-FECHA-ITER
+    END-PERFORM
+    .
+
+*> ----------------------------------------------------------------
+*> Igual que AVANZAR-FECHA-SESION pero sobre W-FECHA-ITER en vez de
+*> SES-FECHA, para poder recorrer una fecha arbitraria noche a
+*> noche sin tocar la fecha de trabajo de la sesion.
+*> ----------------------------------------------------------------
+AVANZAR-FECHA-ITER.
+    MOVE W-FECHA-ITER(1:4) TO W-FECHA-AAAA
+    MOVE W-FECHA-ITER(6:2) TO W-FECHA-MM
+    MOVE W-FECHA-ITER(9:2) TO W-FECHA-DD
+    COMPUTE W-FECHA-DIA-JUL =
+        FUNCTION INTEGER-OF-DATE(
+            W-FECHA-AAAA * 10000 + W-FECHA-MM * 100 + W-FECHA-DD)
+        + 1
+    MOVE FUNCTION DATE-OF-INTEGER(W-FECHA-DIA-JUL) TO W-FECHA-AAAAMMDD
+    MOVE W-FECHA-AAAAMMDD(1:4) TO W-FECHA-AAAA
+    MOVE W-FECHA-AAAAMMDD(5:2) TO W-FECHA-MM
+    MOVE W-FECHA-AAAAMMDD(7:2) TO W-FECHA-DD
+    STRING W-FECHA-AAAA "-" W-FECHA-MM "-" W-FECHA-DD
+        DELIMITED BY SIZE INTO W-FECHA-ITER
+    .
+
+*> ----------------------------------------------------------------
+*> Libera la habitacion de una reserva que se cancela/no-show/check-
+*> out. Solo se marca sucia ("S") si estaba realmente ocupada
+*> ("O") -- una reserva "P" (pendiente) que se cancela o se marca
+*> no-show nunca llego a tener al huesped dentro, de modo que la
+*> habitacion sigue como estaba (limpia/en proceso/inspeccionada),
+*> no hace falta re-inspeccionarla.
+*> ----------------------------------------------------------------
 LIBERAR-HAB-RES.
     PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-N-HAB
-        IF H-NUM(W-I) = R-HAB(W-J)
+        IF H-NUM(W-I) = R-HAB(W-J) AND H-RES-ID(W-I) = R-ID(W-J)
+            IF H-ESTADO(W-I) = "O"
+                MOVE "S" TO H-LIMPIEZA(W-I)
+            END-IF
             MOVE "L" TO H-ESTADO(W-I)
             MOVE ZEROS TO H-RES-ID(W-I)
         END-IF
@@ -901,6 +1689,7 @@ RES-BUSCAR-CLI.
                 WHEN "A" DISPLAY "   ACTIVA"
                 WHEN "C" DISPLAY "   COMPLETADA"
                 WHEN "X" DISPLAY "   CANCELADA"
+                WHEN "N" DISPLAY "   NO-SHOW"
             END-EVALUATE
         END-IF
     END-PERFORM
@@ -912,6 +1701,118 @@ RES-BUSCAR-CLI.
     END-IF
     .
 
+RES-ARCHIVAR.
+    DISPLAY " "
+    DISPLAY L-DOBLE
+    DISPLAY "  ARCHIVAR RESERVAS COMPLETADAS/CANCELADAS/NO-SHOW"
+    DISPLAY L-DOBLE
+    OPEN EXTEND F-HIST
+    MOVE ZEROS TO W-CNT W-CNT2
+    PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > G-N-RES
+        IF R-ESTADO(W-J) = "C" OR R-ESTADO(W-J) = "X" OR R-ESTADO(W-J) = "N"
+            MOVE R-ID(W-J)             TO RH-ID
+            MOVE R-HAB(W-J)            TO RH-HAB
+            MOVE R-CLI-ID(W-J)         TO RH-CLI-ID
+            MOVE R-NOMBRE-CLI(W-J)     TO RH-NOMBRE-CLI
+            MOVE R-ENTRADA(W-J)        TO RH-ENTRADA
+            MOVE R-SALIDA(W-J)         TO RH-SALIDA
+            MOVE R-NOCHES(W-J)         TO RH-NOCHES
+            MOVE R-ADULTOS(W-J)        TO RH-ADULTOS
+            MOVE R-NINOS(W-J)          TO RH-NINOS
+            MOVE R-BEBES(W-J)          TO RH-BEBES
+            MOVE R-REGIMEN(W-J)        TO RH-REGIMEN
+            MOVE R-PRECIO-HAB(W-J)     TO RH-PRECIO-HAB
+            MOVE R-BASE-HAB(W-J)       TO RH-BASE-HAB
+            MOVE R-SUPL-REGIMEN(W-J)   TO RH-SUPL-REGIMEN
+            MOVE R-SUPL-EXTRA(W-J)     TO RH-SUPL-EXTRA
+            MOVE R-DESCUENTO(W-J)      TO RH-DESCUENTO
+            MOVE R-IMPORTE-SVC(W-J)    TO RH-IMPORTE-SVC
+            MOVE R-BASE-IMPONIBLE(W-J) TO RH-BASE-IMPONIBLE
+            MOVE R-IVA(W-J)            TO RH-IVA
+            MOVE R-TOTAL(W-J)          TO RH-TOTAL
+            MOVE R-PAGADO(W-J)         TO RH-PAGADO
+            MOVE R-PENDIENTE(W-J)      TO RH-PENDIENTE
+            MOVE R-ESTADO(W-J)         TO RH-ESTADO
+            MOVE R-PAGADA(W-J)         TO RH-PAGADA
+            MOVE R-CANAL(W-J)          TO RH-CANAL
+            MOVE R-NOTAS(W-J)          TO RH-NOTAS
+            MOVE R-FECHA-RES(W-J)      TO RH-FECHA-RES
+            MOVE R-FORMA-PAGO(W-J)     TO RH-FORMA-PAGO
+            MOVE R-FECHA-COBRO(W-J)    TO RH-FECHA-COBRO
+            MOVE R-GRUPO-ID(W-J)       TO RH-GRUPO-ID
+            WRITE RH-REC
+            ADD 1 TO W-CNT2
+        ELSE
+            ADD 1 TO W-CNT
+            IF W-CNT NOT = W-J
+                MOVE CORRESPONDING R(W-J) TO R(W-CNT)
+            END-IF
+        END-IF
+    END-PERFORM
+    CLOSE F-HIST
+    MOVE W-CNT TO G-N-RES
+    MOVE W-CNT2 TO D-CNT
+    DISPLAY "  Reservas archivadas: " D-CNT
+    MOVE W-CNT TO D-CNT
+    DISPLAY "  Reservas activas/pendientes restantes: " D-CNT
+    DISPLAY L-DOBLE
+    IF W-CNT2 > ZEROS
+        ADD 1 TO SES-OPS
+    END-IF
+    .
+
+BUSCAR-RES-HISTORICO.
+    MOVE "N" TO W-ENC
+    OPEN INPUT F-HIST
+    IF WS-FS = "35"
+        CONTINUE
+    ELSE
+        READ F-HIST
+        PERFORM UNTIL WS-FS = "10"
+            IF RH-ID = W-BUSCAR-R
+                MOVE "S" TO W-ENC
+                EXIT PERFORM
+            END-IF
+            READ F-HIST
+        END-PERFORM
+        CLOSE F-HIST
+    END-IF
+    .
+
+RES-CONSULTAR-HISTORICO.
+    DISPLAY " "
+    DISPLAY "  ID de reserva (historico): " WITH NO ADVANCING
+    ACCEPT W-BUSCAR-R
+    PERFORM BUSCAR-RES-HISTORICO
+    IF W-ENC = "N"
+        DISPLAY "  [!] No existe en el historico de reservas"
+    ELSE
+        PERFORM MOSTRAR-RESERVA-HISTORICA
+    END-IF
+    .
+
+MOSTRAR-RESERVA-HISTORICA.
+    DISPLAY " "
+    DISPLAY L-DOBLE
+    DISPLAY "  RESERVA HISTORICA"
+    DISPLAY L-DOBLE
+    DISPLAY "  ID Reserva     : " RH-ID
+    DISPLAY "  Cliente        : " RH-NOMBRE-CLI
+    DISPLAY "  Habitacion     : " RH-HAB
+    DISPLAY "  Entrada        : " RH-ENTRADA
+    DISPLAY "  Salida         : " RH-SALIDA
+    MOVE RH-NOCHES TO D-NOC
+    DISPLAY "  Noches         : " D-NOC
+    MOVE RH-TOTAL TO D-IMP2
+    DISPLAY "  Total          : " D-IMP2 " EUR"
+    EVALUATE RH-ESTADO
+        WHEN "C" DISPLAY "  Estado         : COMPLETADA (checkout)"
+        WHEN "X" DISPLAY "  Estado         : CANCELADA"
+        WHEN "N" DISPLAY "  Estado         : NO-SHOW"
+    END-EVALUATE
+    DISPLAY L-DOBLE
+    .
+
 *> ================================================================
 *> 2. CHECK-IN / CHECK-OUT
 *> ================================================================
@@ -1076,6 +1977,7 @@ HACER-CHECKOUT.
                 MOVE R-TOTAL(W-J) TO R-PAGADO(W-J)
                 MOVE ZEROS TO R-PENDIENTE(W-J)
                 MOVE W-TXT TO R-FORMA-PAGO(W-J)
+                MOVE SES-FECHA TO R-FECHA-COBRO(W-J)
                 PERFORM LIBERAR-HAB-RES
                 PERFORM ACTUALIZAR-CLIENTE-CHECKOUT
                 DISPLAY "  *** CHECK-OUT COMPLETADO ***"
@@ -1093,6 +1995,10 @@ ACTUALIZAR-CLIENTE-CHECKOUT.
             *> 1 punto por cada 10 EUR
             DIVIDE 10 INTO R-TOTAL(W-J) GIVING W-TEMP
             ADD W-TEMP TO C-PUNTOS(W-K)
+            MOVE "E"          TO W-PUNTOS-TIPO
+            MOVE R-ID(W-J)    TO W-PUNTOS-RES-ID
+            MOVE W-TEMP       TO W-PUNTOS-CANT
+            PERFORM REGISTRAR-MOVIMIENTO-PUNTOS
             *> Actualizar categoria
             EVALUATE TRUE
                 WHEN C-GASTO(W-K) >= 8000
@@ -1106,6 +2012,59 @@ ACTUALIZAR-CLIENTE-CHECKOUT.
     END-PERFORM
     .
 
+*> ----------------------------------------------------------------
+*> Anade un apunte al libro de puntos (F-PUNTOS) para el cliente de
+*> la fila W-K, usando W-PUNTOS-TIPO/W-PUNTOS-RES-ID/W-PUNTOS-CANT
+*> (preparados por el llamador) y el saldo ya actualizado en
+*> C-PUNTOS(W-K). Registro de solo anadir, igual que F-HIST/F-FACT.
+*> ----------------------------------------------------------------
+REGISTRAR-MOVIMIENTO-PUNTOS.
+    MOVE C-ID(W-K)         TO PT-CLI-ID
+    MOVE SES-FECHA         TO PT-FECHA
+    MOVE W-PUNTOS-TIPO     TO PT-TIPO
+    MOVE W-PUNTOS-RES-ID   TO PT-RES-ID
+    MOVE W-PUNTOS-CANT     TO PT-CANT
+    MOVE C-PUNTOS(W-K)     TO PT-SALDO
+    OPEN EXTEND F-PUNTOS
+    WRITE PT-REC
+    CLOSE F-PUNTOS
+    .
+
+*> ----------------------------------------------------------------
+*> Lista el historial de movimientos de puntos del cliente de la
+*> fila W-K, leyendo F-PUNTOS completo (no se carga en memoria).
+*> ----------------------------------------------------------------
+MOSTRAR-HISTORIAL-PUNTOS.
+    DISPLAY "  Historial de puntos:"
+    MOVE ZEROS TO W-CNT3
+    OPEN INPUT F-PUNTOS
+    IF WS-FS = "35"
+        CONTINUE
+    ELSE
+        READ F-PUNTOS
+        PERFORM UNTIL WS-FS = "10"
+            IF PT-CLI-ID = C-ID(W-K)
+                ADD 1 TO W-CNT3
+                EVALUATE PT-TIPO
+                    WHEN "E"
+                        DISPLAY "    " PT-FECHA
+                                "  +" PT-CANT " (reserva " PT-RES-ID ")"
+                                "  saldo " PT-SALDO
+                    WHEN "C"
+                        DISPLAY "    " PT-FECHA
+                                "  -" PT-CANT " (canje)"
+                                "  saldo " PT-SALDO
+                END-EVALUATE
+            END-IF
+            READ F-PUNTOS
+        END-PERFORM
+        CLOSE F-PUNTOS
+    END-IF
+    IF W-CNT3 = ZEROS
+        DISPLAY "    (sin movimientos registrados)"
+    END-IF
+    .
+
 VER-HUESPEDES.
     DISPLAY " "
     DISPLAY L-DOBLE
@@ -1190,6 +2149,8 @@ MENU-HAB.
     DISPLAY "  3. Actualizar precio"
     DISPLAY "  4. Habitaciones libres"
     DISPLAY "  5. Habitaciones por tipo"
+    DISPLAY "  6. Limpieza (parte de pisos)"
+    DISPLAY "  7. Calendario de temporadas"
     DISPLAY "  0. Volver"
     DISPLAY L-SIMPLE
     DISPLAY "  Opcion: " WITH NO ADVANCING
@@ -1200,6 +2161,8 @@ MENU-HAB.
         WHEN 3 PERFORM HAB-PRECIO
         WHEN 4 PERFORM HAB-LIBRES
         WHEN 5 PERFORM HAB-POR-TIPO
+        WHEN 6 PERFORM HAB-LIMPIEZA
+        WHEN 7 PERFORM HAB-TEMPORADAS
         WHEN 0 CONTINUE
         WHEN OTHER DISPLAY "  [!] Opcion invalida"
     END-EVALUATE
@@ -1241,6 +2204,11 @@ HAB-FICHA.
             WHEN "O" DISPLAY "  Estado       : OCUPADA (Res:" H-RES-ID(W-I) ")"
             WHEN "M" DISPLAY "  Estado       : MANTENIMIENTO"
         END-EVALUATE
+        EVALUATE H-LIMPIEZA(W-I)
+            WHEN "S" DISPLAY "  Limpieza     : SUCIA"
+            WHEN "P" DISPLAY "  Limpieza     : EN PROCESO"
+            WHEN "I" DISPLAY "  Limpieza     : INSPECCIONADA"
+        END-EVALUATE
         DISPLAY L-DOBLE
     END-IF
     .
@@ -1350,6 +2318,114 @@ HAB-POR-TIPO.
     END-IF
     .
 
+HAB-LIMPIEZA.
+    DISPLAY " "
+    DISPLAY L-DOBLE
+    DISPLAY "  PARTE DE LIMPIEZA -- PENDIENTES"
+    DISPLAY L-DOBLE
+    DISPLAY "  HAB  TIPO                 ESTADO     LIMPIEZA"
+    DISPLAY L-SIMPLE
+    MOVE ZEROS TO W-CNT
+    PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-N-HAB
+        IF H-LIMPIEZA(W-I) NOT = "I"
+            ADD 1 TO W-CNT
+            DISPLAY "  " H-NUM(W-I)
+                    "  " H-TIPO-NOMBRE(W-I)
+                    "  " H-ESTADO(W-I)
+                    "          " H-LIMPIEZA(W-I)
+        END-IF
+    END-PERFORM
+    DISPLAY L-SIMPLE
+    IF W-CNT = ZEROS
+        DISPLAY "  No hay habitaciones pendientes de limpieza."
+    ELSE
+        MOVE W-CNT TO D-CNT
+        DISPLAY "  Pendientes: " D-CNT
+        DISPLAY " "
+        DISPLAY "  Habitacion a actualizar (0 = salir): " WITH NO ADVANCING
+        ACCEPT W-BUSCAR-H
+        IF W-BUSCAR-H NOT = ZEROS
+            PERFORM BUSCAR-HAB
+            IF W-ENC = "N"
+                DISPLAY "  [!] Habitacion no encontrada"
+            ELSE
+                MOVE W-IDX-H TO W-I
+                DISPLAY "  Nuevo estado (S=Sucia P=Proceso I=Inspeccionada): "
+                        WITH NO ADVANCING
+                ACCEPT W-TXT
+                MOVE FUNCTION UPPER-CASE(W-TXT) TO W-TXT
+                IF W-TXT(1:1) = "S" OR W-TXT(1:1) = "P" OR W-TXT(1:1) = "I"
+                    MOVE W-TXT(1:1) TO H-LIMPIEZA(W-I)
+                    DISPLAY "  *** LIMPIEZA ACTUALIZADA ***"
+                    ADD 1 TO SES-OPS
+                ELSE
+                    DISPLAY "  [!] Estado de limpieza invalido"
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    DISPLAY L-DOBLE
+    .
+
+HAB-TEMPORADAS.
+    DISPLAY " "
+    DISPLAY L-DOBLE
+    DISPLAY "  CALENDARIO DE TEMPORADAS"
+    DISPLAY L-DOBLE
+    IF G-N-TEMP = ZEROS
+        DISPLAY "  No hay temporadas definidas (se aplica tarifa normal)."
+    ELSE
+        DISPLAY "  TIPO  NOMBRE                DESDE       HASTA       FACTOR"
+        DISPLAY L-SIMPLE
+        PERFORM VARYING W-IDX-T FROM 1 BY 1 UNTIL W-IDX-T > G-N-TEMP
+            DISPLAY "  " T-TIPO(W-IDX-T)
+                    "    " T-NOMBRE(W-IDX-T)
+                    "  " T-INI(W-IDX-T)
+                    "  " T-FIN(W-IDX-T)
+                    "  " T-FACTOR(W-IDX-T)
+        END-PERFORM
+    END-IF
+    DISPLAY L-SIMPLE
+    DISPLAY "  Anadir nueva temporada (S/N): " WITH NO ADVANCING
+    ACCEPT W-RESP
+    MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
+    IF W-RESP = "S"
+        IF G-N-TEMP >= CFG-MAX-TEMP
+            DISPLAY "  [!] Capacidad maxima de temporadas alcanzada"
+        ELSE
+            DISPLAY "  Tipo de habitacion (** = todos)    : "
+                    WITH NO ADVANCING
+            ACCEPT W-TXT
+            MOVE FUNCTION UPPER-CASE(W-TXT) TO W-TXT
+            DISPLAY "  Nombre de la temporada              : "
+                    WITH NO ADVANCING
+            ACCEPT W-NOMBRE-TEMP
+            DISPLAY "  Fecha inicio   (AAAA-MM-DD)         : "
+                    WITH NO ADVANCING
+            ACCEPT NR-ENT
+            DISPLAY "  Fecha fin      (AAAA-MM-DD)         : "
+                    WITH NO ADVANCING
+            ACCEPT NR-SAL
+            DISPLAY "  Factor sobre tarifa base (ej. 1.250) : "
+                    WITH NO ADVANCING
+            ACCEPT W-FACTOR-TEMP
+            IF NR-SAL < NR-ENT OR W-FACTOR-TEMP = ZEROS
+                DISPLAY "  [!] Fechas o factor invalidos"
+            ELSE
+                ADD 1 TO G-N-TEMP
+                MOVE W-TXT(1:2)      TO T-TIPO(G-N-TEMP)
+                MOVE W-NOMBRE-TEMP   TO T-NOMBRE(G-N-TEMP)
+                MOVE NR-ENT          TO T-INI(G-N-TEMP)
+                MOVE NR-SAL          TO T-FIN(G-N-TEMP)
+                MOVE W-FACTOR-TEMP   TO T-FACTOR(G-N-TEMP)
+                DISPLAY "  *** TEMPORADA REGISTRADA ***"
+                ADD 1 TO SES-OPS
+            END-IF
+        END-IF
+    END-IF
+    DISPLAY L-DOBLE
+    .
+
 *> ================================================================
 *> 5. SERVICIOS
 *> ================================================================
@@ -1714,6 +2790,8 @@ CLI-FICHA.
         END-PERFORM
         MOVE W-CNT TO D-CNT
         DISPLAY "  Reservas activas: " D-CNT
+        DISPLAY L-SIMPLE
+        PERFORM MOSTRAR-HISTORIAL-PUNTOS
         DISPLAY L-DOBLE
     END-IF
     .
@@ -1848,6 +2926,7 @@ CLI-CANJEAR.
         DIVIDE 10 INTO C-PUNTOS(W-K) GIVING W-TEMP
         MOVE W-TEMP TO D-IMP
         DISPLAY "  Valor   : " D-IMP " EUR"
+        PERFORM MOSTRAR-HISTORIAL-PUNTOS
         IF C-PUNTOS(W-K) < 100
             DISPLAY "  [!] Minimo 100 puntos para canjear (=10 EUR)"
         ELSE
@@ -1857,6 +2936,10 @@ CLI-CANJEAR.
                 DISPLAY "  [!] Puntos invalidos o insuficientes"
             ELSE
                 SUBTRACT W-NUM FROM C-PUNTOS(W-K)
+                MOVE "C"       TO W-PUNTOS-TIPO
+                MOVE ZEROS     TO W-PUNTOS-RES-ID
+                MOVE W-NUM     TO W-PUNTOS-CANT
+                PERFORM REGISTRAR-MOVIMIENTO-PUNTOS
                 DIVIDE 10 INTO W-NUM GIVING W-TEMP
                 MOVE W-TEMP TO D-IMP
                 DISPLAY "  *** CANJEADOS " W-NUM " puntos = " D-IMP " EUR ***"
@@ -1901,6 +2984,7 @@ MENU-FAC.
     DISPLAY "  3. Reservas pendientes de pago"
     DISPLAY "  4. Cierre de caja del dia"
     DISPLAY "  5. Resumen economico general"
+    DISPLAY "  6. Reimprimir factura (por numero)"
     DISPLAY "  0. Volver"
     DISPLAY L-SIMPLE
     DISPLAY "  Opcion: " WITH NO ADVANCING
@@ -1911,6 +2995,7 @@ MENU-FAC.
         WHEN 3 PERFORM FAC-PENDIENTES
         WHEN 4 PERFORM FAC-CIERRE
         WHEN 5 PERFORM FAC-RESUMEN
+        WHEN 6 PERFORM FAC-REIMPRIMIR
         WHEN 0 CONTINUE
         WHEN OTHER DISPLAY "  [!] Opcion invalida"
     END-EVALUATE
@@ -1922,16 +3007,26 @@ FAC-EMITIR.
     ACCEPT W-BUSCAR-R
     PERFORM BUSCAR-RES
     IF W-ENC = "N"
-        DISPLAY "  [!] Reserva no encontrada"
+        PERFORM BUSCAR-RES-HISTORICO
+        IF W-ENC = "N"
+            DISPLAY "  [!] Reserva no encontrada"
+        ELSE
+            PERFORM FAC-REGISTRAR-FACTURA-HIST
+            PERFORM FAC-EMITIR-DETALLE-HISTORICO
+        END-IF
     ELSE
         MOVE W-IDX-R TO W-J
+        PERFORM FAC-REGISTRAR-FACTURA
         DISPLAY " "
         DISPLAY L-DOBLE
         DISPLAY "                   F A C T U R A"
         DISPLAY "            HOTEL COBOL PALACE -- MADRID"
         DISPLAY "              " CFG-STARS
         DISPLAY L-DOBLE
-        DISPLAY "  Num. factura : F-" R-ID(W-J)
+        DISPLAY "  Num. factura : " W-NUM-FAC
+        IF W-ENC = "S"
+            DISPLAY "                  (reimpresion)"
+        END-IF
         DISPLAY "  Fecha emision: " SES-FECHA
         DISPLAY "  Cliente      : " R-NOMBRE-CLI(W-J)
         DISPLAY L-SIMPLE
@@ -1997,6 +3092,204 @@ FAC-EMITIR.
     END-IF
     .
 
+*> ----------------------------------------------------------------
+*> Asigna el numero de factura a una reserva la primera vez que se
+*> emite (secuencial, persistente y sin huecos: solo avanza cuando
+*> se escribe una linea nueva en el registro). Si la reserva ya
+*> tiene factura emitida, devuelve el mismo numero (reimpresion).
+*> ----------------------------------------------------------------
+FAC-REGISTRAR-FACTURA.
+    MOVE "N" TO W-ENC
+    MOVE ZEROS TO W-NUM-FAC
+    OPEN INPUT F-FACT
+    IF WS-FS = "35"
+        CONTINUE
+    ELSE
+        READ F-FACT
+        PERFORM UNTIL WS-FS = "10"
+            IF FA-RES-ID = R-ID(W-J)
+                MOVE "S" TO W-ENC
+                MOVE FA-NUM TO W-NUM-FAC
+            END-IF
+            READ F-FACT
+        END-PERFORM
+        CLOSE F-FACT
+    END-IF
+    IF W-ENC = "N"
+        ADD 1 TO G-NUM-FAC
+        MOVE G-NUM-FAC         TO W-NUM-FAC
+        OPEN EXTEND F-FACT
+        MOVE G-NUM-FAC         TO FA-NUM
+        MOVE R-ID(W-J)         TO FA-RES-ID
+        MOVE R-CLI-ID(W-J)     TO FA-CLI-ID
+        MOVE R-NOMBRE-CLI(W-J) TO FA-NOMBRE-CLI
+        MOVE SES-FECHA         TO FA-FECHA
+        MOVE R-TOTAL(W-J)      TO FA-TOTAL
+        MOVE R-FORMA-PAGO(W-J) TO FA-FORMA-PAGO
+        WRITE FA-REC
+        CLOSE F-FACT
+    END-IF
+    .
+
+*> ----------------------------------------------------------------
+*> Igual que FAC-REGISTRAR-FACTURA, para una reserva que ya ha sido
+*> archivada en F-HIST (RES-ARCHIVAR la retira de TBL-RES): toda
+*> estancia completada debe poder facturarse, se haya archivado o
+*> no antes de que el personal emita la factura.
+*> ----------------------------------------------------------------
+FAC-REGISTRAR-FACTURA-HIST.
+    MOVE "N" TO W-ENC
+    MOVE ZEROS TO W-NUM-FAC
+    OPEN INPUT F-FACT
+    IF WS-FS = "35"
+        CONTINUE
+    ELSE
+        READ F-FACT
+        PERFORM UNTIL WS-FS = "10"
+            IF FA-RES-ID = RH-ID
+                MOVE "S" TO W-ENC
+                MOVE FA-NUM TO W-NUM-FAC
+            END-IF
+            READ F-FACT
+        END-PERFORM
+        CLOSE F-FACT
+    END-IF
+    IF W-ENC = "N"
+        ADD 1 TO G-NUM-FAC
+        MOVE G-NUM-FAC      TO W-NUM-FAC
+        OPEN EXTEND F-FACT
+        MOVE G-NUM-FAC      TO FA-NUM
+        MOVE RH-ID          TO FA-RES-ID
+        MOVE RH-CLI-ID      TO FA-CLI-ID
+        MOVE RH-NOMBRE-CLI  TO FA-NOMBRE-CLI
+        MOVE SES-FECHA      TO FA-FECHA
+        MOVE RH-TOTAL       TO FA-TOTAL
+        MOVE RH-FORMA-PAGO  TO FA-FORMA-PAGO
+        WRITE FA-REC
+        CLOSE F-FACT
+    END-IF
+    .
+
+*> ----------------------------------------------------------------
+*> Detalle de factura para una reserva archivada (RH-REC), mismo
+*> formato que el bloque de FAC-EMITIR pero leyendo del historico
+*> en vez de TBL-RES. Los servicios siguen en TBL-SVC (RES-ARCHIVAR
+*> no los archiva), se buscan por S-RES-ID = RH-ID igual que antes.
+*> ----------------------------------------------------------------
+FAC-EMITIR-DETALLE-HISTORICO.
+    DISPLAY " "
+    DISPLAY L-DOBLE
+    DISPLAY "                   F A C T U R A"
+    DISPLAY "            HOTEL COBOL PALACE -- MADRID"
+    DISPLAY "              " CFG-STARS
+    DISPLAY L-DOBLE
+    DISPLAY "  Num. factura : " W-NUM-FAC
+    IF W-ENC = "S"
+        DISPLAY "                  (reimpresion)"
+    END-IF
+    DISPLAY "  Fecha emision: " SES-FECHA
+    DISPLAY "  Cliente      : " RH-NOMBRE-CLI
+    DISPLAY L-SIMPLE
+    DISPLAY "  Hab  " RH-HAB " | Entrada: " RH-ENTRADA
+            " | Salida: " RH-SALIDA
+    MOVE RH-NOCHES TO D-NOC
+    DISPLAY "  Noches: " D-NOC
+            " | Adultos: " RH-ADULTOS
+            " | Ninos: " RH-NINOS
+            " | Regimen: " RH-REGIMEN
+    DISPLAY L-SIMPLE
+    DISPLAY "  CONCEPTO                                    IMPORTE"
+    DISPLAY L-SIMPLE
+    MOVE RH-BASE-HAB TO D-IMP2
+    DISPLAY "  Alojamiento (" RH-NOCHES " noches x "
+    MOVE RH-PRECIO-HAB TO D-IMP
+    DISPLAY   D-IMP " EUR)      " D-IMP2
+    IF RH-SUPL-REGIMEN > ZEROS
+        MOVE RH-SUPL-REGIMEN TO D-IMP2
+        DISPLAY "  Suplemento regimen " RH-REGIMEN
+                "                    " D-IMP2
+    END-IF
+    IF RH-SUPL-EXTRA > ZEROS
+        MOVE RH-SUPL-EXTRA TO D-IMP2
+        DISPLAY "  Suplemento ninos                           " D-IMP2
+    END-IF
+    PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-N-SVC
+        IF S-RES-ID(W-I) = RH-ID
+            MOVE S-TOTAL(W-I) TO D-IMP2
+            DISPLAY "  " S-DESC(W-I)(1:36) " x" S-CANT(W-I)
+                    "  " D-IMP2
+        END-IF
+    END-PERFORM
+    IF RH-DESCUENTO > ZEROS
+        MOVE RH-DESCUENTO TO D-IMP2
+        DISPLAY "  Descuento cliente VIP                    -" D-IMP2
+    END-IF
+    DISPLAY L-SIMPLE
+    MOVE RH-BASE-IMPONIBLE TO D-IMP2
+    DISPLAY "  Base imponible                              " D-IMP2
+    MOVE RH-IVA TO D-IMP2
+    DISPLAY "  IVA 10%                                     " D-IMP2
+    DISPLAY L-DOBLE
+    MOVE RH-TOTAL TO D-IMP2
+    DISPLAY "  TOTAL FACTURA                               " D-IMP2
+    DISPLAY L-DOBLE
+    EVALUATE RH-PAGADA
+        WHEN "S" DISPLAY "  ESTADO: PAGADA"
+        WHEN "N" DISPLAY "  ESTADO: PENDIENTE DE PAGO"
+        WHEN "P" DISPLAY "  ESTADO: PAGO PARCIAL"
+    END-EVALUATE
+    IF RH-PAGADO > ZEROS
+        MOVE RH-PAGADO TO D-IMP2
+        DISPLAY "  Pagado       : " D-IMP2 " EUR"
+        MOVE RH-PENDIENTE TO D-IMP2
+        DISPLAY "  Pendiente    : " D-IMP2 " EUR"
+    END-IF
+    IF RH-FORMA-PAGO NOT = SPACES
+        DISPLAY "  Forma de pago: " RH-FORMA-PAGO
+    END-IF
+    DISPLAY L-DOBLE
+    .
+
+FAC-REIMPRIMIR.
+    DISPLAY " "
+    DISPLAY "  Numero de factura: " WITH NO ADVANCING
+    ACCEPT W-BUSCAR-FAC
+    MOVE "N" TO W-ENC
+    OPEN INPUT F-FACT
+    IF WS-FS = "35"
+        CONTINUE
+    ELSE
+        READ F-FACT
+        PERFORM UNTIL WS-FS = "10"
+            IF FA-NUM = W-BUSCAR-FAC
+                MOVE "S" TO W-ENC
+                EXIT PERFORM
+            END-IF
+            READ F-FACT
+        END-PERFORM
+        CLOSE F-FACT
+    END-IF
+    IF W-ENC = "N"
+        DISPLAY "  [!] No existe factura con ese numero"
+    ELSE
+        DISPLAY " "
+        DISPLAY L-DOBLE
+        DISPLAY "         F A C T U R A  --  R E I M P R E S I O N"
+        DISPLAY "            HOTEL COBOL PALACE -- MADRID"
+        DISPLAY L-DOBLE
+        DISPLAY "  Num. factura : " FA-NUM
+        DISPLAY "  Fecha emision: " FA-FECHA
+        DISPLAY "  Reserva      : " FA-RES-ID
+        DISPLAY "  Cliente      : " FA-NOMBRE-CLI
+        MOVE FA-TOTAL TO D-IMP2
+        DISPLAY "  TOTAL FACTURA: " D-IMP2 " EUR"
+        IF FA-FORMA-PAGO NOT = SPACES
+            DISPLAY "  Forma de pago: " FA-FORMA-PAGO
+        END-IF
+        DISPLAY L-DOBLE
+    END-IF
+    .
+
 FAC-PAGO-PARCIAL.
     DISPLAY " "
     DISPLAY "  ID de reserva: " WITH NO ADVANCING
@@ -2017,6 +3310,12 @@ FAC-PAGO-PARCIAL.
             IF W-IMP <= ZEROS OR W-IMP > R-PENDIENTE(W-J)
                 DISPLAY "  [!] Importe invalido"
             ELSE
+                DISPLAY "  Forma de pago (EF/TC/TR/DB): "
+                        WITH NO ADVANCING
+                ACCEPT W-TXT
+                MOVE FUNCTION UPPER-CASE(W-TXT) TO W-TXT
+                MOVE W-TXT TO R-FORMA-PAGO(W-J)
+                MOVE SES-FECHA TO R-FECHA-COBRO(W-J)
                 ADD W-IMP TO R-PAGADO(W-J)
                 SUBTRACT W-IMP FROM R-PENDIENTE(W-J)
                 IF R-PENDIENTE(W-J) <= ZEROS
@@ -2072,18 +3371,60 @@ FAC-CIERRE.
     DISPLAY L-DOBLE
     DISPLAY "  CIERRE DE CAJA -- " SES-FECHA
     DISPLAY L-DOBLE
-    *> Ingresos del dia (reservas con fecha de reserva = hoy)
+    *> Ingresos del dia (cobros con fecha de cobro = hoy), por forma de pago
     MOVE ZEROS TO W-ACUM W-CNT
+    MOVE ZEROS TO W-ACUM-EF W-ACUM-TC W-ACUM-TR W-ACUM-DB W-ACUM-OTROS
     PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > G-N-RES
-        IF R-PAGADA(W-J) = "S" AND R-FECHA-RES(W-J) = SES-FECHA
-            ADD R-TOTAL(W-J) TO W-ACUM
+        IF R-FECHA-COBRO(W-J) = SES-FECHA
+            ADD R-PAGADO(W-J) TO W-ACUM
             ADD 1 TO W-CNT
+            EVALUATE FUNCTION UPPER-CASE(R-FORMA-PAGO(W-J)(1:2))
+                WHEN "EF" ADD R-PAGADO(W-J) TO W-ACUM-EF
+                WHEN "TC" ADD R-PAGADO(W-J) TO W-ACUM-TC
+                WHEN "TR" ADD R-PAGADO(W-J) TO W-ACUM-TR
+                WHEN "DB" ADD R-PAGADO(W-J) TO W-ACUM-DB
+                WHEN OTHER ADD R-PAGADO(W-J) TO W-ACUM-OTROS
+            END-EVALUATE
         END-IF
     END-PERFORM
+    *> Tambien las ya archivadas (RES-ARCHIVAR las saca de TBL-RES,
+    *> pero si se cobraron hoy antes de archivarse deben seguir
+    *> contando en la caja de hoy)
+    OPEN INPUT F-HIST
+    IF WS-FS = "35"
+        CONTINUE
+    ELSE
+        READ F-HIST
+        PERFORM UNTIL WS-FS = "10"
+            IF RH-FECHA-COBRO = SES-FECHA
+                ADD RH-PAGADO TO W-ACUM
+                ADD 1 TO W-CNT
+                EVALUATE FUNCTION UPPER-CASE(RH-FORMA-PAGO(1:2))
+                    WHEN "EF" ADD RH-PAGADO TO W-ACUM-EF
+                    WHEN "TC" ADD RH-PAGADO TO W-ACUM-TC
+                    WHEN "TR" ADD RH-PAGADO TO W-ACUM-TR
+                    WHEN "DB" ADD RH-PAGADO TO W-ACUM-DB
+                    WHEN OTHER ADD RH-PAGADO TO W-ACUM-OTROS
+                END-EVALUATE
+            END-IF
+            READ F-HIST
+        END-PERFORM
+        CLOSE F-HIST
+    END-IF
     MOVE W-CNT  TO D-CNT
     MOVE W-ACUM TO D-IMP2
-    DISPLAY "  Reservas cobradas hoy     : " D-CNT
+    DISPLAY "  Cobros registrados hoy    : " D-CNT
     DISPLAY "  Ingresos del dia          : " D-IMP2 " EUR"
+    MOVE W-ACUM-EF TO D-IMP2
+    DISPLAY "    Efectivo (EF)           : " D-IMP2 " EUR"
+    MOVE W-ACUM-TC TO D-IMP2
+    DISPLAY "    Tarjeta credito (TC)     : " D-IMP2 " EUR"
+    MOVE W-ACUM-TR TO D-IMP2
+    DISPLAY "    Transferencia (TR)       : " D-IMP2 " EUR"
+    MOVE W-ACUM-DB TO D-IMP2
+    DISPLAY "    Tarjeta debito (DB)      : " D-IMP2 " EUR"
+    MOVE W-ACUM-OTROS TO D-IMP2
+    DISPLAY "    Otros/sin especificar    : " D-IMP2 " EUR"
     *> Servicios del dia
     MOVE ZEROS TO W-ACUM2 W-CNT2
     PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-N-SVC
@@ -2132,6 +3473,26 @@ FAC-RESUMEN.
             ADD 1 TO W-CNT2
         END-IF
     END-PERFORM
+    *> Tambien las archivadas en F-HIST (RES-ARCHIVAR las retira de
+    *> TBL-RES, pero siguen siendo facturacion/cobro real del hotel)
+    OPEN INPUT F-HIST
+    IF WS-FS = "35"
+        CONTINUE
+    ELSE
+        READ F-HIST
+        PERFORM UNTIL WS-FS = "10"
+            IF RH-ESTADO NOT = "X"
+                ADD RH-TOTAL TO W-ACUM
+                ADD 1 TO W-CNT
+            END-IF
+            IF RH-PAGADA = "S"
+                ADD RH-TOTAL TO W-ACUM2
+                ADD 1 TO W-CNT2
+            END-IF
+            READ F-HIST
+        END-PERFORM
+        CLOSE F-HIST
+    END-IF
     MOVE ZEROS TO W-TEMP
     PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-N-SVC
         ADD S-TOTAL(W-I) TO W-TEMP
@@ -2523,12 +3884,10 @@ BUSCAR-CLI.
     .
 
 *> ================================================================
-*> CARGA DE DATOS DEMO
+*> CATALOGO DE SERVICIOS (no se persiste -- es precio de catalogo)
 *> ================================================================
-CARGAR-DEMO.
-    INITIALIZE TBL-HAB TBL-CLI TBL-RES TBL-SVC TBL-CAT
-
-    *> Catalogo
+CARGAR-CATALOGO.
+    INITIALIZE TBL-CAT
     MOVE "RM" TO K-COD(1)
     MOVE "Room Service (plato)" TO K-NOMBRE(1)
     MOVE 28.00 TO K-PRECIO(1)
@@ -2598,13 +3957,20 @@ CARGAR-DEMO.
     MOVE "Prensa internacional" TO K-NOMBRE(14)
     MOVE 5.00 TO K-PRECIO(14)
     MOVE "dia" TO K-UNIDAD(14)
+    .
+
+*> ================================================================
+*> CARGA DE DATOS DEMO (solo la primera vez que arranca el sistema)
+*> ================================================================
+CARGAR-DEMO.
+    INITIALIZE TBL-HAB TBL-CLI TBL-RES TBL-SVC TBL-TEMP
 
     *> Habitaciones - Planta 1
     MOVE 1  TO G-N-HAB
     MOVE 101 TO H-NUM(1)    MOVE 1 TO H-PLANTA(1)
     MOVE "SI" TO H-TIPO(1)  MOVE "Individual Classic" TO H-TIPO-NOMBRE(1)
     MOVE 89.00 TO H-PRECIO(1) MOVE 1 TO H-CAP(1)
-    MOVE "L" TO H-ESTADO(1) MOVE "N" TO H-FUMADOR(1)
+    MOVE "L" TO H-ESTADO(1) MOVE "N" TO H-FUMADOR(1) MOVE "I" TO H-LIMPIEZA(1)
     MOVE "N" TO H-ACCESIBLE(1)
     MOVE "Patio interior" TO H-VISTA(1)
     MOVE "TV 4K, Wifi, Minibar" TO H-AMENITIES(1)
@@ -2614,7 +3980,7 @@ CARGAR-DEMO.
     MOVE 102 TO H-NUM(2)    MOVE 1 TO H-PLANTA(2)
     MOVE "DO" TO H-TIPO(2)  MOVE "Doble Estandar" TO H-TIPO-NOMBRE(2)
     MOVE 125.00 TO H-PRECIO(2) MOVE 2 TO H-CAP(2)
-    MOVE "L" TO H-ESTADO(2) MOVE "N" TO H-FUMADOR(2)
+    MOVE "L" TO H-ESTADO(2) MOVE "N" TO H-FUMADOR(2) MOVE "I" TO H-LIMPIEZA(2)
     MOVE "N" TO H-ACCESIBLE(2)
     MOVE "Patio interior" TO H-VISTA(2)
     MOVE "TV 4K, Wifi, Bano completo" TO H-AMENITIES(2)
@@ -2624,7 +3990,7 @@ CARGAR-DEMO.
     MOVE 103 TO H-NUM(3)    MOVE 1 TO H-PLANTA(3)
     MOVE "DO" TO H-TIPO(3)  MOVE "Doble Superior" TO H-TIPO-NOMBRE(3)
     MOVE 155.00 TO H-PRECIO(3) MOVE 2 TO H-CAP(3)
-    MOVE "O" TO H-ESTADO(3) MOVE "N" TO H-FUMADOR(3)
+    MOVE "O" TO H-ESTADO(3) MOVE "N" TO H-FUMADOR(3) MOVE "I" TO H-LIMPIEZA(3)
     MOVE "N" TO H-ACCESIBLE(3)
     MOVE "Calle Gran Via" TO H-VISTA(3)
     MOVE "TV 4K, Wifi, Minibar, Caja fuerte" TO H-AMENITIES(3)
@@ -2635,7 +4001,7 @@ CARGAR-DEMO.
     MOVE 104 TO H-NUM(4)    MOVE 1 TO H-PLANTA(4)
     MOVE "DO" TO H-TIPO(4)  MOVE "Doble Accesible" TO H-TIPO-NOMBRE(4)
     MOVE 125.00 TO H-PRECIO(4) MOVE 2 TO H-CAP(4)
-    MOVE "L" TO H-ESTADO(4) MOVE "N" TO H-FUMADOR(4)
+    MOVE "L" TO H-ESTADO(4) MOVE "N" TO H-FUMADOR(4) MOVE "I" TO H-LIMPIEZA(4)
     MOVE "S" TO H-ACCESIBLE(4)
     MOVE "Jardin" TO H-VISTA(4)
     MOVE "TV 4K, Wifi, Bano adaptado" TO H-AMENITIES(4)
@@ -2645,7 +4011,7 @@ CARGAR-DEMO.
     MOVE 105 TO H-NUM(5)    MOVE 1 TO H-PLANTA(5)
     MOVE "SI" TO H-TIPO(5)  MOVE "Individual Plus" TO H-TIPO-NOMBRE(5)
     MOVE 99.00 TO H-PRECIO(5) MOVE 1 TO H-CAP(5)
-    MOVE "L" TO H-ESTADO(5) MOVE "N" TO H-FUMADOR(5)
+    MOVE "L" TO H-ESTADO(5) MOVE "N" TO H-FUMADOR(5) MOVE "I" TO H-LIMPIEZA(5)
     MOVE "N" TO H-ACCESIBLE(5)
     MOVE "Calle lateral" TO H-VISTA(5)
     MOVE "TV 4K, Wifi, Minibar, Escritorio" TO H-AMENITIES(5)
@@ -2656,7 +4022,7 @@ CARGAR-DEMO.
     MOVE 201 TO H-NUM(6)    MOVE 2 TO H-PLANTA(6)
     MOVE "DO" TO H-TIPO(6)  MOVE "Doble Deluxe" TO H-TIPO-NOMBRE(6)
     MOVE 185.00 TO H-PRECIO(6) MOVE 2 TO H-CAP(6)
-    MOVE "O" TO H-ESTADO(6) MOVE "N" TO H-FUMADOR(6)
+    MOVE "O" TO H-ESTADO(6) MOVE "N" TO H-FUMADOR(6) MOVE "I" TO H-LIMPIEZA(6)
     MOVE "N" TO H-ACCESIBLE(6)
     MOVE "Gran Via panoramica" TO H-VISTA(6)
     MOVE "TV 4K, Wifi, Jacuzzi, Minibar" TO H-AMENITIES(6)
@@ -2667,7 +4033,7 @@ CARGAR-DEMO.
     MOVE 202 TO H-NUM(7)    MOVE 2 TO H-PLANTA(7)
     MOVE "DO" TO H-TIPO(7)  MOVE "Doble Deluxe" TO H-TIPO-NOMBRE(7)
     MOVE 185.00 TO H-PRECIO(7) MOVE 2 TO H-CAP(7)
-    MOVE "L" TO H-ESTADO(7) MOVE "N" TO H-FUMADOR(7)
+    MOVE "L" TO H-ESTADO(7) MOVE "N" TO H-FUMADOR(7) MOVE "I" TO H-LIMPIEZA(7)
     MOVE "N" TO H-ACCESIBLE(7)
     MOVE "Jardin y piscina" TO H-VISTA(7)
     MOVE "TV 4K, Wifi, Jacuzzi, Minibar" TO H-AMENITIES(7)
@@ -2677,7 +4043,7 @@ CARGAR-DEMO.
     MOVE 203 TO H-NUM(8)    MOVE 2 TO H-PLANTA(8)
     MOVE "DO" TO H-TIPO(8)  MOVE "Familiar" TO H-TIPO-NOMBRE(8)
     MOVE 210.00 TO H-PRECIO(8) MOVE 4 TO H-CAP(8)
-    MOVE "L" TO H-ESTADO(8) MOVE "N" TO H-FUMADOR(8)
+    MOVE "L" TO H-ESTADO(8) MOVE "N" TO H-FUMADOR(8) MOVE "I" TO H-LIMPIEZA(8)
     MOVE "N" TO H-ACCESIBLE(8)
     MOVE "Jardin" TO H-VISTA(8)
     MOVE "2 TV, Wifi, 2 Banos, Salon" TO H-AMENITIES(8)
@@ -2687,7 +4053,7 @@ CARGAR-DEMO.
     MOVE 204 TO H-NUM(9)    MOVE 2 TO H-PLANTA(9)
     MOVE "DO" TO H-TIPO(9)  MOVE "Familiar Premium" TO H-TIPO-NOMBRE(9)
     MOVE 240.00 TO H-PRECIO(9) MOVE 5 TO H-CAP(9)
-    MOVE "L" TO H-ESTADO(9) MOVE "N" TO H-FUMADOR(9)
+    MOVE "L" TO H-ESTADO(9) MOVE "N" TO H-FUMADOR(9) MOVE "I" TO H-LIMPIEZA(9)
     MOVE "N" TO H-ACCESIBLE(9)
     MOVE "Gran Via" TO H-VISTA(9)
     MOVE "2 TV, Wifi, Cocina, 2 Banos" TO H-AMENITIES(9)
@@ -2698,7 +4064,7 @@ CARGAR-DEMO.
     MOVE 301 TO H-NUM(10)   MOVE 3 TO H-PLANTA(10)
     MOVE "ST" TO H-TIPO(10) MOVE "Suite Junior" TO H-TIPO-NOMBRE(10)
     MOVE 295.00 TO H-PRECIO(10) MOVE 2 TO H-CAP(10)
-    MOVE "L" TO H-ESTADO(10) MOVE "N" TO H-FUMADOR(10)
+    MOVE "L" TO H-ESTADO(10) MOVE "N" TO H-FUMADOR(10) MOVE "I" TO H-LIMPIEZA(10)
     MOVE "N" TO H-ACCESIBLE(10)
     MOVE "Madrid skyline" TO H-VISTA(10)
     MOVE "TV 4K, Wifi, Salon, Minibar premium" TO H-AMENITIES(10)
@@ -2708,7 +4074,7 @@ CARGAR-DEMO.
     MOVE 302 TO H-NUM(11)   MOVE 3 TO H-PLANTA(11)
     MOVE "ST" TO H-TIPO(11) MOVE "Suite" TO H-TIPO-NOMBRE(11)
     MOVE 350.00 TO H-PRECIO(11) MOVE 2 TO H-CAP(11)
-    MOVE "O" TO H-ESTADO(11) MOVE "N" TO H-FUMADOR(11)
+    MOVE "O" TO H-ESTADO(11) MOVE "N" TO H-FUMADOR(11) MOVE "I" TO H-LIMPIEZA(11)
     MOVE "N" TO H-ACCESIBLE(11)
     MOVE "Palacio Real" TO H-VISTA(11)
     MOVE "TV 4K, Wifi, Salon, Jacuzzi, Butler" TO H-AMENITIES(11)
@@ -2719,7 +4085,7 @@ CARGAR-DEMO.
     MOVE 303 TO H-NUM(12)   MOVE 3 TO H-PLANTA(12)
     MOVE "ST" TO H-TIPO(12) MOVE "Suite Gran Via" TO H-TIPO-NOMBRE(12)
     MOVE 380.00 TO H-PRECIO(12) MOVE 3 TO H-CAP(12)
-    MOVE "L" TO H-ESTADO(12) MOVE "N" TO H-FUMADOR(12)
+    MOVE "L" TO H-ESTADO(12) MOVE "N" TO H-FUMADOR(12) MOVE "I" TO H-LIMPIEZA(12)
     MOVE "N" TO H-ACCESIBLE(12)
     MOVE "Gran Via 180 grados" TO H-VISTA(12)
     MOVE "TV 8K, Wifi 10G, Salon, 2 Banos" TO H-AMENITIES(12)
@@ -2730,7 +4096,7 @@ CARGAR-DEMO.
     MOVE 401 TO H-NUM(13)   MOVE 4 TO H-PLANTA(13)
     MOVE "SU" TO H-TIPO(13) MOVE "Suite Premium" TO H-TIPO-NOMBRE(13)
     MOVE 480.00 TO H-PRECIO(13) MOVE 3 TO H-CAP(13)
-    MOVE "L" TO H-ESTADO(13) MOVE "N" TO H-FUMADOR(13)
+    MOVE "L" TO H-ESTADO(13) MOVE "N" TO H-FUMADOR(13) MOVE "I" TO H-LIMPIEZA(13)
     MOVE "N" TO H-ACCESIBLE(13)
     MOVE "Madrid panoramica" TO H-VISTA(13)
     MOVE "TV 8K, Wifi 10G, Salon, Comedor, Butler" TO H-AMENITIES(13)
@@ -2740,7 +4106,7 @@ CARGAR-DEMO.
     MOVE 402 TO H-NUM(14)   MOVE 4 TO H-PLANTA(14)
     MOVE "SU" TO H-TIPO(14) MOVE "Suite Premium" TO H-TIPO-NOMBRE(14)
     MOVE 480.00 TO H-PRECIO(14) MOVE 3 TO H-CAP(14)
-    MOVE "M" TO H-ESTADO(14) MOVE "N" TO H-FUMADOR(14)
+    MOVE "M" TO H-ESTADO(14) MOVE "N" TO H-FUMADOR(14) MOVE "I" TO H-LIMPIEZA(14)
     MOVE "N" TO H-ACCESIBLE(14)
     MOVE "Sierra de Guadarrama" TO H-VISTA(14)
     MOVE "TV 8K, Wifi 10G, Salon, Bano marmol" TO H-AMENITIES(14)
@@ -2750,7 +4116,7 @@ CARGAR-DEMO.
     MOVE 403 TO H-NUM(15)   MOVE 4 TO H-PLANTA(15)
     MOVE "SU" TO H-TIPO(15) MOVE "Suite Presidencial" TO H-TIPO-NOMBRE(15)
     MOVE 650.00 TO H-PRECIO(15) MOVE 4 TO H-CAP(15)
-    MOVE "L" TO H-ESTADO(15) MOVE "N" TO H-FUMADOR(15)
+    MOVE "L" TO H-ESTADO(15) MOVE "N" TO H-FUMADOR(15) MOVE "I" TO H-LIMPIEZA(15)
     MOVE "N" TO H-ACCESIBLE(15)
     MOVE "Vista 360 Madrid" TO H-VISTA(15)
     MOVE "Home cinema, Piscina priv., Chef" TO H-AMENITIES(15)
@@ -2761,7 +4127,7 @@ CARGAR-DEMO.
     MOVE 501 TO H-NUM(16)   MOVE 5 TO H-PLANTA(16)
     MOVE "PS" TO H-TIPO(16) MOVE "Penthouse Classic" TO H-TIPO-NOMBRE(16)
     MOVE 850.00 TO H-PRECIO(16) MOVE 4 TO H-CAP(16)
-    MOVE "L" TO H-ESTADO(16) MOVE "N" TO H-FUMADOR(16)
+    MOVE "L" TO H-ESTADO(16) MOVE "N" TO H-FUMADOR(16) MOVE "I" TO H-LIMPIEZA(16)
     MOVE "N" TO H-ACCESIBLE(16)
     MOVE "Madrid 360 grados" TO H-VISTA(16)
     MOVE "Butler 24h, Piscina, Chef privado" TO H-AMENITIES(16)
@@ -2771,7 +4137,7 @@ CARGAR-DEMO.
     MOVE 502 TO H-NUM(17)   MOVE 5 TO H-PLANTA(17)
     MOVE "PS" TO H-TIPO(17) MOVE "Penthouse VIP" TO H-TIPO-NOMBRE(17)
     MOVE 1200.00 TO H-PRECIO(17) MOVE 6 TO H-CAP(17)
-    MOVE "L" TO H-ESTADO(17) MOVE "N" TO H-FUMADOR(17)
+    MOVE "L" TO H-ESTADO(17) MOVE "N" TO H-FUMADOR(17) MOVE "I" TO H-LIMPIEZA(17)
     MOVE "N" TO H-ACCESIBLE(17)
     MOVE "Madrid completo" TO H-VISTA(17)
     MOVE "Todo incluido, Rolls Royce, Mayordomo" TO H-AMENITIES(17)
@@ -2782,7 +4148,7 @@ CARGAR-DEMO.
     MOVE 205 TO H-NUM(18)   MOVE 2 TO H-PLANTA(18)
     MOVE "DO" TO H-TIPO(18) MOVE "Doble Estandar" TO H-TIPO-NOMBRE(18)
     MOVE 125.00 TO H-PRECIO(18) MOVE 2 TO H-CAP(18)
-    MOVE "L" TO H-ESTADO(18) MOVE "N" TO H-FUMADOR(18)
+    MOVE "L" TO H-ESTADO(18) MOVE "N" TO H-FUMADOR(18) MOVE "I" TO H-LIMPIEZA(18)
     MOVE "N" TO H-ACCESIBLE(18)
     MOVE "Patio interior" TO H-VISTA(18)
     MOVE "TV 4K, Wifi" TO H-AMENITIES(18)
@@ -2792,7 +4158,7 @@ CARGAR-DEMO.
     MOVE 304 TO H-NUM(19)   MOVE 3 TO H-PLANTA(19)
     MOVE "ST" TO H-TIPO(19) MOVE "Suite Familiar" TO H-TIPO-NOMBRE(19)
     MOVE 420.00 TO H-PRECIO(19) MOVE 4 TO H-CAP(19)
-    MOVE "L" TO H-ESTADO(19) MOVE "N" TO H-FUMADOR(19)
+    MOVE "L" TO H-ESTADO(19) MOVE "N" TO H-FUMADOR(19) MOVE "I" TO H-LIMPIEZA(19)
     MOVE "N" TO H-ACCESIBLE(19)
     MOVE "Retiro park" TO H-VISTA(19)
     MOVE "2TV, Wifi, 2 Hab, 2 Banos" TO H-AMENITIES(19)
@@ -2802,7 +4168,7 @@ CARGAR-DEMO.
     MOVE 106 TO H-NUM(20)   MOVE 1 TO H-PLANTA(20)
     MOVE "DO" TO H-TIPO(20) MOVE "Doble Romantica" TO H-TIPO-NOMBRE(20)
     MOVE 165.00 TO H-PRECIO(20) MOVE 2 TO H-CAP(20)
-    MOVE "L" TO H-ESTADO(20) MOVE "N" TO H-FUMADOR(20)
+    MOVE "L" TO H-ESTADO(20) MOVE "N" TO H-FUMADOR(20) MOVE "I" TO H-LIMPIEZA(20)
     MOVE "N" TO H-ACCESIBLE(20)
     MOVE "Jardin romantico" TO H-VISTA(20)
     MOVE "TV 4K, Wifi, Bano con banera" TO H-AMENITIES(20)
@@ -3063,4 +4429,293 @@ CARGAR-DEMO.
     MOVE "09:00" TO S-HORA(3)
 
     MOVE 20003 TO G-ID-SVC
+
+    *> Calendario de temporadas
+    MOVE 1 TO G-N-TEMP
+    MOVE "**" TO T-TIPO(1)
+    MOVE "Temporada alta - Verano" TO T-NOMBRE(1)
+    MOVE "2026-07-01" TO T-INI(1)
+    MOVE "2026-08-31" TO T-FIN(1)
+    MOVE 1.300 TO T-FACTOR(1)
+
+    ADD 1 TO G-N-TEMP
+    MOVE "SU" TO T-TIPO(2)
+    MOVE "Navidad - Suites" TO T-NOMBRE(2)
+    MOVE "2026-12-20" TO T-INI(2)
+    MOVE "2026-12-31" TO T-FIN(2)
+    MOVE 1.500 TO T-FACTOR(2)
+    .
+
+*> ================================================================
+*> PERSISTENCIA -- carga desde disco (sesiones siguientes)
+*> ================================================================
+CARGAR-DATOS.
+    INITIALIZE TBL-HAB TBL-CLI TBL-RES TBL-SVC TBL-TEMP
+    MOVE ZEROS TO G-N-HAB G-N-CLI G-N-RES G-N-SVC G-N-TEMP
+
+    OPEN INPUT F-CTL
+    READ F-CTL
+        AT END
+            CONTINUE
+        NOT AT END
+            MOVE FCTL-N-HAB     TO G-N-HAB
+            MOVE FCTL-N-CLI     TO G-N-CLI
+            MOVE FCTL-N-RES     TO G-N-RES
+            MOVE FCTL-N-SVC     TO G-N-SVC
+            MOVE FCTL-ID-RES    TO G-ID-RES
+            MOVE FCTL-ID-CLI    TO G-ID-CLI
+            MOVE FCTL-ID-SVC    TO G-ID-SVC
+            MOVE FCTL-SES-FECHA TO SES-FECHA
+            MOVE FCTL-NUM-FAC   TO G-NUM-FAC
+            MOVE FCTL-ID-GRUPO  TO G-ID-GRUPO
+            MOVE FCTL-N-TEMP    TO G-N-TEMP
+    END-READ
+    CLOSE F-CTL
+
+    OPEN INPUT F-HAB
+    MOVE ZEROS TO W-I
+    READ F-HAB
+    PERFORM UNTIL WS-FS = "10"
+        ADD 1 TO W-I
+        MOVE FH-NUM         TO H-NUM(W-I)
+        MOVE FH-PLANTA      TO H-PLANTA(W-I)
+        MOVE FH-TIPO        TO H-TIPO(W-I)
+        MOVE FH-TIPO-NOMBRE TO H-TIPO-NOMBRE(W-I)
+        MOVE FH-PRECIO      TO H-PRECIO(W-I)
+        MOVE FH-CAP         TO H-CAP(W-I)
+        MOVE FH-ESTADO      TO H-ESTADO(W-I)
+        MOVE FH-DESC        TO H-DESC(W-I)
+        MOVE FH-RES-ID      TO H-RES-ID(W-I)
+        MOVE FH-FUMADOR     TO H-FUMADOR(W-I)
+        MOVE FH-ACCESIBLE   TO H-ACCESIBLE(W-I)
+        MOVE FH-VISTA       TO H-VISTA(W-I)
+        MOVE FH-AMENITIES   TO H-AMENITIES(W-I)
+        MOVE FH-LIMPIEZA    TO H-LIMPIEZA(W-I)
+        READ F-HAB
+    END-PERFORM
+    CLOSE F-HAB
+
+    OPEN INPUT F-CLI
+    MOVE ZEROS TO W-K
+    READ F-CLI
+    PERFORM UNTIL WS-FS = "10"
+        ADD 1 TO W-K
+        MOVE FC-ID            TO C-ID(W-K)
+        MOVE FC-NOMBRE        TO C-NOMBRE(W-K)
+        MOVE FC-APELLIDOS     TO C-APELLIDOS(W-K)
+        MOVE FC-NOMBRE-COMP   TO C-NOMBRE-COMP(W-K)
+        MOVE FC-DOC           TO C-DOC(W-K)
+        MOVE FC-TEL           TO C-TEL(W-K)
+        MOVE FC-EMAIL         TO C-EMAIL(W-K)
+        MOVE FC-PAIS          TO C-PAIS(W-K)
+        MOVE FC-IDIOMA        TO C-IDIOMA(W-K)
+        MOVE FC-CAT           TO C-CAT(W-K)
+        MOVE FC-PUNTOS        TO C-PUNTOS(W-K)
+        MOVE FC-ESTANCIAS     TO C-ESTANCIAS(W-K)
+        MOVE FC-GASTO         TO C-GASTO(W-K)
+        MOVE FC-NOCHES-TOTAL  TO C-NOCHES-TOTAL(W-K)
+        MOVE FC-ACTIVO        TO C-ACTIVO(W-K)
+        MOVE FC-FECHA-ALTA    TO C-FECHA-ALTA(W-K)
+        MOVE FC-OBSERVACIONES TO C-OBSERVACIONES(W-K)
+        READ F-CLI
+    END-PERFORM
+    CLOSE F-CLI
+
+    OPEN INPUT F-RES
+    MOVE ZEROS TO W-J
+    READ F-RES
+    PERFORM UNTIL WS-FS = "10"
+        ADD 1 TO W-J
+        MOVE FR-ID             TO R-ID(W-J)
+        MOVE FR-HAB            TO R-HAB(W-J)
+        MOVE FR-CLI-ID         TO R-CLI-ID(W-J)
+        MOVE FR-NOMBRE-CLI     TO R-NOMBRE-CLI(W-J)
+        MOVE FR-ENTRADA        TO R-ENTRADA(W-J)
+        MOVE FR-SALIDA         TO R-SALIDA(W-J)
+        MOVE FR-NOCHES         TO R-NOCHES(W-J)
+        MOVE FR-ADULTOS        TO R-ADULTOS(W-J)
+        MOVE FR-NINOS          TO R-NINOS(W-J)
+        MOVE FR-BEBES          TO R-BEBES(W-J)
+        MOVE FR-REGIMEN        TO R-REGIMEN(W-J)
+        MOVE FR-PRECIO-HAB     TO R-PRECIO-HAB(W-J)
+        MOVE FR-BASE-HAB       TO R-BASE-HAB(W-J)
+        MOVE FR-SUPL-REGIMEN   TO R-SUPL-REGIMEN(W-J)
+        MOVE FR-SUPL-EXTRA     TO R-SUPL-EXTRA(W-J)
+        MOVE FR-DESCUENTO      TO R-DESCUENTO(W-J)
+        MOVE FR-IMPORTE-SVC    TO R-IMPORTE-SVC(W-J)
+        MOVE FR-BASE-IMPONIBLE TO R-BASE-IMPONIBLE(W-J)
+        MOVE FR-IVA            TO R-IVA(W-J)
+        MOVE FR-TOTAL          TO R-TOTAL(W-J)
+        MOVE FR-PAGADO         TO R-PAGADO(W-J)
+        MOVE FR-PENDIENTE      TO R-PENDIENTE(W-J)
+        MOVE FR-ESTADO         TO R-ESTADO(W-J)
+        MOVE FR-PAGADA         TO R-PAGADA(W-J)
+        MOVE FR-CANAL          TO R-CANAL(W-J)
+        MOVE FR-NOTAS          TO R-NOTAS(W-J)
+        MOVE FR-FECHA-RES      TO R-FECHA-RES(W-J)
+        MOVE FR-FORMA-PAGO     TO R-FORMA-PAGO(W-J)
+        MOVE FR-FECHA-COBRO    TO R-FECHA-COBRO(W-J)
+        MOVE FR-GRUPO-ID       TO R-GRUPO-ID(W-J)
+        READ F-RES
+    END-PERFORM
+    CLOSE F-RES
+
+    OPEN INPUT F-SVC
+    MOVE ZEROS TO W-I
+    READ F-SVC
+    PERFORM UNTIL WS-FS = "10"
+        ADD 1 TO W-I
+        MOVE FS-ID      TO S-ID(W-I)
+        MOVE FS-RES-ID  TO S-RES-ID(W-I)
+        MOVE FS-HAB     TO S-HAB(W-I)
+        MOVE FS-COD     TO S-COD(W-I)
+        MOVE FS-DESC    TO S-DESC(W-I)
+        MOVE FS-CANT    TO S-CANT(W-I)
+        MOVE FS-PU      TO S-PU(W-I)
+        MOVE FS-TOTAL   TO S-TOTAL(W-I)
+        MOVE FS-FECHA   TO S-FECHA(W-I)
+        MOVE FS-HORA    TO S-HORA(W-I)
+        READ F-SVC
+    END-PERFORM
+    CLOSE F-SVC
+
+    OPEN INPUT F-TEMP
+    MOVE ZEROS TO W-I
+    READ F-TEMP
+    PERFORM UNTIL WS-FS = "10"
+        ADD 1 TO W-I
+        MOVE FT-TIPO    TO T-TIPO(W-I)
+        MOVE FT-NOMBRE  TO T-NOMBRE(W-I)
+        MOVE FT-INI     TO T-INI(W-I)
+        MOVE FT-FIN     TO T-FIN(W-I)
+        MOVE FT-FACTOR  TO T-FACTOR(W-I)
+        READ F-TEMP
+    END-PERFORM
+    CLOSE F-TEMP
+    .
+
+*> ================================================================
+*> PERSISTENCIA -- guarda en disco (al Salir del Sistema)
+*> ================================================================
+GUARDAR-DATOS.
+    OPEN OUTPUT F-HAB
+    PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-N-HAB
+        MOVE H-NUM(W-I)         TO FH-NUM
+        MOVE H-PLANTA(W-I)      TO FH-PLANTA
+        MOVE H-TIPO(W-I)        TO FH-TIPO
+        MOVE H-TIPO-NOMBRE(W-I) TO FH-TIPO-NOMBRE
+        MOVE H-PRECIO(W-I)      TO FH-PRECIO
+        MOVE H-CAP(W-I)         TO FH-CAP
+        MOVE H-ESTADO(W-I)      TO FH-ESTADO
+        MOVE H-DESC(W-I)        TO FH-DESC
+        MOVE H-RES-ID(W-I)      TO FH-RES-ID
+        MOVE H-FUMADOR(W-I)     TO FH-FUMADOR
+        MOVE H-ACCESIBLE(W-I)   TO FH-ACCESIBLE
+        MOVE H-VISTA(W-I)       TO FH-VISTA
+        MOVE H-AMENITIES(W-I)   TO FH-AMENITIES
+        MOVE H-LIMPIEZA(W-I)    TO FH-LIMPIEZA
+        WRITE FHAB-REC
+    END-PERFORM
+    CLOSE F-HAB
+
+    OPEN OUTPUT F-CLI
+    PERFORM VARYING W-K FROM 1 BY 1 UNTIL W-K > G-N-CLI
+        MOVE C-ID(W-K)            TO FC-ID
+        MOVE C-NOMBRE(W-K)        TO FC-NOMBRE
+        MOVE C-APELLIDOS(W-K)     TO FC-APELLIDOS
+        MOVE C-NOMBRE-COMP(W-K)   TO FC-NOMBRE-COMP
+        MOVE C-DOC(W-K)           TO FC-DOC
+        MOVE C-TEL(W-K)           TO FC-TEL
+        MOVE C-EMAIL(W-K)         TO FC-EMAIL
+        MOVE C-PAIS(W-K)          TO FC-PAIS
+        MOVE C-IDIOMA(W-K)        TO FC-IDIOMA
+        MOVE C-CAT(W-K)           TO FC-CAT
+        MOVE C-PUNTOS(W-K)        TO FC-PUNTOS
+        MOVE C-ESTANCIAS(W-K)     TO FC-ESTANCIAS
+        MOVE C-GASTO(W-K)         TO FC-GASTO
+        MOVE C-NOCHES-TOTAL(W-K)  TO FC-NOCHES-TOTAL
+        MOVE C-ACTIVO(W-K)        TO FC-ACTIVO
+        MOVE C-FECHA-ALTA(W-K)    TO FC-FECHA-ALTA
+        MOVE C-OBSERVACIONES(W-K) TO FC-OBSERVACIONES
+        WRITE FCLI-REC
+    END-PERFORM
+    CLOSE F-CLI
+
+    OPEN OUTPUT F-RES
+    PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > G-N-RES
+        MOVE R-ID(W-J)             TO FR-ID
+        MOVE R-HAB(W-J)            TO FR-HAB
+        MOVE R-CLI-ID(W-J)         TO FR-CLI-ID
+        MOVE R-NOMBRE-CLI(W-J)     TO FR-NOMBRE-CLI
+        MOVE R-ENTRADA(W-J)        TO FR-ENTRADA
+        MOVE R-SALIDA(W-J)         TO FR-SALIDA
+        MOVE R-NOCHES(W-J)         TO FR-NOCHES
+        MOVE R-ADULTOS(W-J)        TO FR-ADULTOS
+        MOVE R-NINOS(W-J)          TO FR-NINOS
+        MOVE R-BEBES(W-J)          TO FR-BEBES
+        MOVE R-REGIMEN(W-J)        TO FR-REGIMEN
+        MOVE R-PRECIO-HAB(W-J)     TO FR-PRECIO-HAB
+        MOVE R-BASE-HAB(W-J)       TO FR-BASE-HAB
+        MOVE R-SUPL-REGIMEN(W-J)   TO FR-SUPL-REGIMEN
+        MOVE R-SUPL-EXTRA(W-J)     TO FR-SUPL-EXTRA
+        MOVE R-DESCUENTO(W-J)      TO FR-DESCUENTO
+        MOVE R-IMPORTE-SVC(W-J)    TO FR-IMPORTE-SVC
+        MOVE R-BASE-IMPONIBLE(W-J) TO FR-BASE-IMPONIBLE
+        MOVE R-IVA(W-J)            TO FR-IVA
+        MOVE R-TOTAL(W-J)          TO FR-TOTAL
+        MOVE R-PAGADO(W-J)         TO FR-PAGADO
+        MOVE R-PENDIENTE(W-J)      TO FR-PENDIENTE
+        MOVE R-ESTADO(W-J)         TO FR-ESTADO
+        MOVE R-PAGADA(W-J)         TO FR-PAGADA
+        MOVE R-CANAL(W-J)          TO FR-CANAL
+        MOVE R-NOTAS(W-J)          TO FR-NOTAS
+        MOVE R-FECHA-RES(W-J)      TO FR-FECHA-RES
+        MOVE R-FORMA-PAGO(W-J)     TO FR-FORMA-PAGO
+        MOVE R-FECHA-COBRO(W-J)    TO FR-FECHA-COBRO
+        MOVE R-GRUPO-ID(W-J)       TO FR-GRUPO-ID
+        WRITE FR-REC
+    END-PERFORM
+    CLOSE F-RES
+
+    OPEN OUTPUT F-SVC
+    PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-N-SVC
+        MOVE S-ID(W-I)     TO FS-ID
+        MOVE S-RES-ID(W-I) TO FS-RES-ID
+        MOVE S-HAB(W-I)    TO FS-HAB
+        MOVE S-COD(W-I)    TO FS-COD
+        MOVE S-DESC(W-I)   TO FS-DESC
+        MOVE S-CANT(W-I)   TO FS-CANT
+        MOVE S-PU(W-I)     TO FS-PU
+        MOVE S-TOTAL(W-I)  TO FS-TOTAL
+        MOVE S-FECHA(W-I)  TO FS-FECHA
+        MOVE S-HORA(W-I)   TO FS-HORA
+        WRITE FS-REC
+    END-PERFORM
+    CLOSE F-SVC
+
+    OPEN OUTPUT F-TEMP
+    PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-N-TEMP
+        MOVE T-TIPO(W-I)    TO FT-TIPO
+        MOVE T-NOMBRE(W-I)  TO FT-NOMBRE
+        MOVE T-INI(W-I)     TO FT-INI
+        MOVE T-FIN(W-I)     TO FT-FIN
+        MOVE T-FACTOR(W-I)  TO FT-FACTOR
+        WRITE FT-REC
+    END-PERFORM
+    CLOSE F-TEMP
+
+    OPEN OUTPUT F-CTL
+    MOVE G-N-HAB     TO FCTL-N-HAB
+    MOVE G-N-CLI     TO FCTL-N-CLI
+    MOVE G-N-RES     TO FCTL-N-RES
+    MOVE G-N-SVC     TO FCTL-N-SVC
+    MOVE G-ID-RES    TO FCTL-ID-RES
+    MOVE G-ID-CLI    TO FCTL-ID-CLI
+    MOVE G-ID-SVC    TO FCTL-ID-SVC
+    MOVE SES-FECHA   TO FCTL-SES-FECHA
+    MOVE G-NUM-FAC   TO FCTL-NUM-FAC
+    MOVE G-ID-GRUPO  TO FCTL-ID-GRUPO
+    MOVE G-N-TEMP    TO FCTL-N-TEMP
+    WRITE FCTL-REC
+    CLOSE F-CTL
     .
